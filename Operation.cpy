@@ -0,0 +1,6 @@
+01 Operation pic 9999 value 9999.
+    88 OperationIsExit value 1010.
+    88 OperationIsNextPage value 2001.
+    88 OperationIsPrevPage value 2002.
+    88 OperationIsFinish value 0000.
+    88 OperationIsSortToggle value 1002.
