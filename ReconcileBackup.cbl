@@ -0,0 +1,153 @@
+identification division.
+program-id. ReconcileBackup.
+
+environment division.
+    configuration section.
+        repository.
+            function all intrinsic.
+
+input-output section.
+file-control.
+    select optional AttendeesFile assign to AttendeesFileName
+        organization is indexed
+        access mode is dynamic
+        record key is AuthCode of AttendeeRecord
+        file status is AttendeeStatus.
+
+    select optional BackupFile assign to BackupFileName
+        organization is line sequential.
+
+    select optional LatestBackupNameFile assign to LatestBackupNameFileName
+        organization is line sequential.
+
+data division.
+file section.
+    fd AttendeesFile is global.
+        copy DD-Attendee replacing Attendee by
+            ==AttendeeRecord is global.
+            88 EndOfAttendeesFile value high-values==.
+
+    fd BackupFile.
+        copy DD-Attendee replacing Attendee by
+            ==BackupRecord.
+            88 EndOfBackupFile value high-values==.
+
+    fd LatestBackupNameFile.
+        01 LatestBackupNameLine pic x(40).
+
+working-storage section.
+    01 AttendeesFileName pic x(20) value "attendees.dat".
+    01 BackupFileName pic x(40) value spaces.
+    01 LatestBackupNameFileName pic x(20) value ".latest-backup.tmp".
+    01 CommandLineArgumentCount pic 9 value zero.
+    01 ShellCommand pic x(80) value spaces.
+
+    01 AttendeeStatus pic x(2).
+        88 Successful value "00".
+        88 NoSuchRecord value "23".
+
+    01 BackupAuthCodeTable.
+        02 BackupAuthCode occurs 1 to 250 times
+                depending on BackupRecordCount pic x(6).
+    01 BackupRecordCount pic 999 value zero.
+
+    01 SearchIndex pic 999 value zero.
+    01 OnlyInBackupCount pic 999 value zero.
+    01 OnlyInLiveCount pic 999 value zero.
+
+    01 FoundFlag pic 9 value 0.
+        88 AuthCodeFoundInTable value 1 when set to false is 0.
+
+procedure division.
+    accept CommandLineArgumentCount from argument-number
+    if CommandLineArgumentCount greater than zero
+        accept AttendeesFileName from argument-value
+    end-if
+    if CommandLineArgumentCount greater than 1
+        accept BackupFileName from argument-value
+    else
+        perform FindLatestBackupFile
+    end-if
+
+    display "Reconciling " function trim(AttendeesFileName)
+        " against " function trim(BackupFileName)
+
+    open input AttendeesFile
+
+    move zero to BackupRecordCount
+    open input BackupFile
+        read BackupFile
+            at end set EndOfBackupFile to true
+        end-read
+        perform until EndOfBackupFile
+            add 1 to BackupRecordCount
+            move AuthCode of BackupRecord to BackupAuthCode(BackupRecordCount)
+            move AuthCode of BackupRecord to AuthCode of AttendeeRecord
+            read AttendeesFile key is AuthCode of AttendeeRecord
+                invalid key
+                    add 1 to OnlyInBackupCount
+                    display "Only in backup - AuthCode " AuthCode of BackupRecord
+                        " (" function trim(AttendeeName of BackupRecord) ")"
+            end-read
+            read BackupFile
+                at end set EndOfBackupFile to true
+            end-read
+        end-perform
+    close BackupFile
+
+    move zeroes to AuthCode of AttendeeRecord
+    start AttendeesFile key is greater than AuthCode of AttendeeRecord
+    read AttendeesFile next record
+        at end set EndOfAttendeesFile to true
+    end-read
+    perform until EndOfAttendeesFile
+        set AuthCodeFoundInTable to false
+        perform varying SearchIndex from 1 by 1
+            until SearchIndex greater than BackupRecordCount
+                or AuthCodeFoundInTable
+            if AuthCode of AttendeeRecord equal to BackupAuthCode(SearchIndex) then
+                set AuthCodeFoundInTable to true
+            end-if
+        end-perform
+        if not AuthCodeFoundInTable then
+            add 1 to OnlyInLiveCount
+            display "Only in live file - AuthCode " AuthCode of AttendeeRecord
+                " (" function trim(AttendeeName of AttendeeRecord) ")"
+        end-if
+        read AttendeesFile next record
+            at end set EndOfAttendeesFile to true
+        end-read
+    end-perform
+
+    close AttendeesFile
+
+    display spaces
+    display "AuthCodes only in backup: " OnlyInBackupCount
+    display "AuthCodes only in live file: " OnlyInLiveCount
+    if OnlyInBackupCount equal to zero and OnlyInLiveCount equal to zero
+        display "Backup and live file reconcile cleanly"
+    end-if
+
+    stop run.
+
+FindLatestBackupFile section.
+    move "ls -t *.bak 2>/dev/null | head -1 > " to ShellCommand
+    string
+        function trim(ShellCommand) delimited by size
+        function trim(LatestBackupNameFileName) delimited by size
+        into ShellCommand
+    end-string
+    call "SYSTEM" using ShellCommand
+
+    move spaces to BackupFileName
+    open input LatestBackupNameFile
+        read LatestBackupNameFile
+            at end move spaces to LatestBackupNameLine
+        end-read
+        move LatestBackupNameLine to BackupFileName
+    close LatestBackupNameFile
+
+    call "SYSTEM" using "rm -f .latest-backup.tmp"
+.
+
+end program ReconcileBackup.
