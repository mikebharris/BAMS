@@ -2,6 +2,11 @@
     05 AttendeeName pic x(25) value spaces.
     05 Email    pic x(40) value spaces.
     05 AuthCode pic x(6) value all "0".
+    05 TicketType pic x value "A".
+        88 TicketTypeIsAdult value "A".
+        88 TicketTypeIsChild value "C".
+        88 TicketTypeIsConcession value "N".
+        88 TicketTypeIsVolunteer value "V".
     05 AmountToPay pic 999 value 40.
     05 PaymentStatus pic a value "N".
         88 AttendeePaid values "Y", "y".
@@ -20,7 +25,9 @@
         88 ArrivalDayIsFriday value "Fri".
         88 ArrivalDayIsSaturday value "Sat".
         88 ArrivalDayIsSunday value "Sun".
-    05 NumberOfKids pic 9 value zero.
+    05 NumberOfKids pic 99 value zero.
+    05 KidsAges.
+        10 KidAge pic 99 occurs 9 times indexed by KidAgeIndex.
     05 AttendanceStatus pic a value "C".
         88 AttendeeComing values "C", "c".
         88 AttendeeArrived values "A", "a".
@@ -28,3 +35,53 @@
     05 StayingTillMonday pic 9 value 0.
         88 CanStayTillMonday value 1 when set to false is 0.
     05 Diet pic x(60) value spaces.
+    05 DepartureDay pic xxx value spaces.
+        88 DepartureDayIsValid values "Wed", "Thu", "Fri", "Sat", "Sun", "Mon".
+        88 DepartureDayIsWednesday value "Wed".
+        88 DepartureDayIsThursday value "Thu".
+        88 DepartureDayIsFriday value "Fri".
+        88 DepartureDayIsSaturday value "Sat".
+        88 DepartureDayIsSunday value "Sun".
+        88 DepartureDayIsMonday value "Mon".
+    05 CancellationReason pic x(40) value spaces.
+    05 CancelledDate value zeroes.
+        10 CentuaryCancelled pic 99.
+        10 YearCancelled pic 99.
+        10 MonthCancelled pic 99.
+        10 DayCancelled pic 99.
+    05 NumberOfInstalments pic 9 value zero.
+    05 Instalments.
+        10 Instalment occurs 5 times indexed by InstalmentIndex.
+            15 InstalmentAmount pic 999 value zero.
+            15 InstalmentDate value zeroes.
+                20 CentuaryInstalment pic 99.
+                20 YearInstalment pic 99.
+                20 MonthInstalment pic 99.
+                20 DayInstalment pic 99.
+    05 FamilyGroup pic x(10) value spaces.
+    05 AttendeeRole pic x value "C".
+        88 AttendeeRoleIsCamper value "C".
+        88 AttendeeRoleIsVolunteer value "V".
+        88 AttendeeRoleIsLeader value "L".
+    05 DBSCheckDate pic x(8) value spaces.
+    05 EmergencyContactName pic x(25) value spaces.
+    05 EmergencyContactTelephone pic x(14) value spaces.
+    05 MedicalNotes pic x(60) value spaces.
+    05 PitchReference pic x(10) value spaces.
+    05 VehicleRegistration pic x(10) value spaces.
+    05 NeedsParking pic 9 value 0.
+        88 AttendeeNeedsParking value 1 when set to false is 0.
+    05 MerchandiseSize pic x(4) value spaces.
+        88 MerchandiseSizeIsSmall value "S".
+        88 MerchandiseSizeIsMedium value "M".
+        88 MerchandiseSizeIsLarge value "L".
+        88 MerchandiseSizeIsXLarge value "XL".
+    05 MerchandiseQuantity pic 99 value zero.
+    05 WaiverSigned pic a value "N".
+        88 WaiverIsSigned values "Y", "y".
+        88 WaiverNotSigned values "N", "n".
+    05 WaiverDate value zeroes.
+        10 CentuaryWaiver pic 99.
+        10 YearWaiver pic 99.
+        10 MonthWaiver pic 99.
+        10 DayWaiver pic 99.
