@@ -0,0 +1,102 @@
+identification division.
+program-id. NightlyReport.
+
+environment division.
+    configuration section.
+        repository.
+            function all intrinsic.
+
+data division.
+working-storage section.
+    01 AttendeesFileName pic x(20) value "attendees.dat".
+    01 MailRecipient pic x(60) value spaces.
+    01 CommandLineArgumentCount pic 9 value zero.
+
+    01 ReportDate pic x(8) value spaces.
+    01 ReportsFolder pic x(20) value "reports".
+    01 TextReportFileName pic x(60) value spaces.
+    01 CSVReportFileName pic x(60) value spaces.
+    01 ShellCommand pic x(200) value spaces.
+
+    01 UnsafeCharacterTally pic 99 value zero.
+
+procedure division.
+    accept CommandLineArgumentCount from argument-number
+    if CommandLineArgumentCount greater than zero
+        accept AttendeesFileName from argument-value
+        perform CheckAttendeesFileNameIsSafe
+    end-if
+    if CommandLineArgumentCount greater than 1
+        accept MailRecipient from argument-value
+        perform CheckMailRecipientIsSafe
+    end-if
+
+    accept ReportDate from date yyyymmdd
+
+    string
+        trim(ReportsFolder) delimited by size
+        "/barncamp-report-" delimited by size
+        ReportDate delimited by size
+        ".txt" delimited by size
+        into TextReportFileName
+    end-string
+    string
+        trim(ReportsFolder) delimited by size
+        "/barncamp-report-" delimited by size
+        ReportDate delimited by size
+        ".csv" delimited by size
+        into CSVReportFileName
+    end-string
+
+    string
+        "mkdir -p " delimited by size
+        trim(ReportsFolder) delimited by size
+        " && BarnCampReport " delimited by size
+        trim(AttendeesFileName) delimited by size
+        " --csv " delimited by size
+        trim(CSVReportFileName) delimited by size
+        " > " delimited by size
+        trim(TextReportFileName) delimited by size
+        into ShellCommand
+    end-string
+    call "SYSTEM" using ShellCommand
+    display "Nightly report written to " function trim(TextReportFileName)
+        " and " function trim(CSVReportFileName)
+
+    if MailRecipient not equal to spaces
+        string
+            "mail -s 'BarnCamp nightly report " delimited by size
+            ReportDate delimited by size
+            "' " delimited by size
+            trim(MailRecipient) delimited by size
+            " < " delimited by size
+            trim(TextReportFileName) delimited by size
+            into ShellCommand
+        end-string
+        call "SYSTEM" using ShellCommand
+        display "Report emailed to " function trim(MailRecipient)
+    end-if
+
+    stop run.
+
+CheckAttendeesFileNameIsSafe section.
+    move zero to UnsafeCharacterTally
+    inspect AttendeesFileName tallying UnsafeCharacterTally
+        for all "'" all ";" all "`" all "$" all "|" all "&"
+    if UnsafeCharacterTally greater than zero
+        display "Invalid data file name - rejecting unsafe characters"
+        stop run
+    end-if
+.
+
+CheckMailRecipientIsSafe section.
+    move zero to UnsafeCharacterTally
+    inspect MailRecipient tallying UnsafeCharacterTally
+        for all "'" all ";" all "`" all "$" all "|" all "&"
+    if UnsafeCharacterTally greater than zero
+        display "Invalid recipient address - rejecting unsafe characters"
+        move spaces to MailRecipient
+    end-if
+.
+
+end program NightlyReport.
