@@ -0,0 +1,13 @@
+01 EventDetails.
+    05 EventName pic x(40) value "BarnCamp".
+    05 EventSite pic x(40) value spaces.
+    05 EventStartDate value zeroes.
+        10 CentuaryEventStart pic 99.
+        10 YearEventStart pic 99.
+        10 MonthEventStart pic 99.
+        10 DayEventStart pic 99.
+    05 EventEndDate value zeroes.
+        10 CentuaryEventEnd pic 99.
+        10 YearEventEnd pic 99.
+        10 MonthEventEnd pic 99.
+        10 DayEventEnd pic 99.
