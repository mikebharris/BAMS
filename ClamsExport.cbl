@@ -0,0 +1,93 @@
+identification division.
+program-id. ClamsExport.
+
+environment division.
+    configuration section.
+        repository.
+            function all intrinsic.
+
+input-output section.
+file-control.
+    select ClamsFile assign to ClamsFileName
+        organization is line sequential.
+
+    select optional AttendeesFile assign to AttendeesFileName
+        organization is indexed
+        access mode is dynamic
+        record key is AuthCode.
+
+data division.
+file section.
+fd ClamsFile.
+    01 ClamsFileOutputLine pic x(255) value spaces.
+
+fd AttendeesFile is global.
+    copy DD-Attendee replacing Attendee by
+        ==AttendeeRecord is global.
+        88 EndOfAttendeesFile value high-values==.
+
+working-storage section.
+    01 CountOfLinesProcessed pic 999 value zero.
+
+    01 AttendeesFileName pic x(20) value "attendees.dat".
+    01 ClamsFileName pic x(30) value "clams_export.csv".
+
+linkage section.
+    01 CustomAttendeesFileName pic x(20) value spaces.
+    01 CustomClamsFileName pic x(20) value spaces.
+
+procedure division using CustomAttendeesFileName, CustomClamsFileName.
+    if CustomAttendeesFileName not equal to spaces
+        move CustomAttendeesFileName to AttendeesFileName
+    end-if
+    if CustomClamsFileName not equal to spaces
+        move CustomClamsFileName to ClamsFileName
+    end-if
+
+    move zero to CountOfLinesProcessed
+    open output ClamsFile
+    write ClamsFileOutputLine from
+        "AuthCode,Name,PitchReference,ArrivalDay,DepartureDay,NumberOfKids,VehicleRegistration,NeedsParking"
+
+    open input AttendeesFile
+        read AttendeesFile next record
+            at end set EndOfAttendeesFile to true
+        end-read
+        perform until EndOfAttendeesFile
+            if not AttendeeCancelled then
+                perform WritePitchAllocationLine
+            end-if
+            read AttendeesFile next record
+                at end set EndOfAttendeesFile to true
+            end-read
+        end-perform
+    close AttendeesFile
+    close ClamsFile
+
+    goback.
+
+WritePitchAllocationLine section.
+    initialize ClamsFileOutputLine
+    string
+        trim(AuthCode) delimited by size
+        ","
+        trim(AttendeeName) delimited by size
+        ","
+        trim(PitchReference) delimited by size
+        ","
+        trim(ArrivalDay) delimited by size
+        ","
+        trim(DepartureDay) delimited by size
+        ","
+        trim(NumberOfKids) delimited by size
+        ","
+        trim(VehicleRegistration) delimited by size
+        ","
+        trim(NeedsParking) delimited by size
+        into ClamsFileOutputLine
+    end-string
+    write ClamsFileOutputLine
+    add 1 to CountOfLinesProcessed
+.
+
+end program ClamsExport.
