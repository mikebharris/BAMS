@@ -2,6 +2,11 @@
     02 Name     pic x(25) value spaces.
     02 Email    pic x(40) value spaces.
     02 AuthCode pic x(6) value all "0".
+    02 TicketType pic x value "A".
+        88 TicketTypeIsAdult value "A".
+        88 TicketTypeIsChild value "C".
+        88 TicketTypeIsConcession value "N".
+        88 TicketTypeIsVolunteer value "V".
     02 AmountToPay pic 999 value 40.
     02 PaymentStatus pic a value "N".
         88 AttendeePaid values "Y", "y".
@@ -18,8 +23,63 @@
         88 ArrivalDayIsThursday value "Thu".
         88 ArrivalDayIsFriday value "Fri".
         88 ArrivalDayIsSaturday value "Sat".
-    02 NumberOfKids pic 9 value zero.
+    02 NumberOfKids pic 99 value zero.
+    02 KidsAges.
+        03 KidAge pic 99 occurs 9 times indexed by KidAgeIndex.
     02 AttendanceStatus pic a value "C".
         88 AttendeeComing values "C", "c".
         88 AttendeeArrived values "A", "a".
         88 AttendeeCancelled values "X", "x".
+    02 StayingTillMonday pic 9 value 0.
+        88 CanStayTillMonday value 1 when set to false is 0.
+    02 Diet pic x(60) value spaces.
+    02 DepartureDay pic xxx value spaces.
+        88 DepartureDayIsValid values "Wed", "Thu", "Fri", "Sat", "Sun", "Mon".
+        88 DepartureDayIsWednesday value "Wed".
+        88 DepartureDayIsThursday value "Thu".
+        88 DepartureDayIsFriday value "Fri".
+        88 DepartureDayIsSaturday value "Sat".
+        88 DepartureDayIsSunday value "Sun".
+        88 DepartureDayIsMonday value "Mon".
+    02 CancellationReason pic x(40) value spaces.
+    02 CancelledDate value zeros.
+        03 CentuaryCancelled pic 99.
+        03 YearCancelled pic 99.
+        03 MonthCancelled pic 99.
+        03 DayCancelled pic 99.
+    02 NumberOfInstalments pic 9 value zero.
+    02 Instalments.
+        03 Instalment occurs 5 times indexed by InstalmentIndex.
+            04 InstalmentAmount pic 999 value zero.
+            04 InstalmentDate value zeros.
+                05 CentuaryInstalment pic 99.
+                05 YearInstalment pic 99.
+                05 MonthInstalment pic 99.
+                05 DayInstalment pic 99.
+    02 FamilyGroup pic x(10) value spaces.
+    02 AttendeeRole pic x value "C".
+        88 AttendeeRoleIsCamper value "C".
+        88 AttendeeRoleIsVolunteer value "V".
+        88 AttendeeRoleIsLeader value "L".
+    02 DBSCheckDate pic x(8) value spaces.
+    02 EmergencyContactName pic x(25) value spaces.
+    02 EmergencyContactTelephone pic x(14) value spaces.
+    02 MedicalNotes pic x(60) value spaces.
+    02 PitchReference pic x(10) value spaces.
+    02 VehicleRegistration pic x(10) value spaces.
+    02 NeedsParking pic 9 value 0.
+        88 AttendeeNeedsParking value 1 when set to false is 0.
+    02 MerchandiseSize pic x(4) value spaces.
+        88 MerchandiseSizeIsSmall value "S".
+        88 MerchandiseSizeIsMedium value "M".
+        88 MerchandiseSizeIsLarge value "L".
+        88 MerchandiseSizeIsXLarge value "XL".
+    02 MerchandiseQuantity pic 99 value zero.
+    02 WaiverSigned pic a value "N".
+        88 WaiverIsSigned values "Y", "y".
+        88 WaiverNotSigned values "N", "n".
+    02 WaiverDate value zeros.
+        03 CentuaryWaiver pic 99.
+        03 YearWaiver pic 99.
+        03 MonthWaiver pic 99.
+        03 DayWaiver pic 99.
