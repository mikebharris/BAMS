@@ -22,12 +22,15 @@ file section.
             88 EndOfAttendeesFile value high-values==.
 
 working-storage section.
-    01 Attendee occurs 200 times.
+    01 RecordCount pic 999.
+
+    01 Attendee occurs 1 to 200 times depending on RecordCount.
         02 Name     pic x(25) value spaces.
         02 Email    pic x(40) value spaces.
         02 AuthCode pic x(6) value all "0".
+        02 ArrivalDay pic xxx value spaces.
+        02 PaymentStatus pic a value "N".
 
-    01 RecordCount pic 999.
     01 RecordSelected pic 999.
     78 RecordsPerPage value 20.
     01 PageOffset pic 999 value 1.
@@ -41,6 +44,24 @@ working-storage section.
         88 RecordExists value "22".
         88 NoSuchRecord value "23".
 
+    01 SortMode pic 9 value 1.
+        88 SortModeIsName value 1.
+        88 SortModeIsArrivalDay value 2.
+        88 SortModeIsPaymentStatus value 3.
+
+    01 FilterText pic x(25) value spaces.
+    01 UpperFilterText pic x(25) value spaces.
+    01 UpperAttendeeName pic x(25) value spaces.
+    01 FilterTally pic 99 value zero.
+
+    01 VisibleRow occurs 200 times pic 999 value zero.
+    01 VisibleCount pic 999 value zero.
+    01 VisibleIndex pic 999 value zero.
+    01 CurrentAttendeeRow pic 999 value zero.
+
+    01 ConfirmSelectionResponse pic x value space.
+        88 SelectionConfirmed values "Y", "y".
+
     copy Operation.
 
 linkage section.
@@ -55,7 +76,12 @@ screen section.
         03 line 2 column 6 value "Name" highlight underline.
         03 line 2 column 31 value "Email" highlight underline.
         03 line 2 column 71 value "AuthCode" highlight underline.
-        03 line 24 column 1 value "Commands: PgUp/PgDown to scroll, Enter number and press ENTER, F10 Exit        " reverse-video highlight.
+        03 line 23 column 1 value "Filter: ".
+        03 line 23 column plus 1 to FilterText.
+        03 line 23 column 40 value "Sort: ".
+        03 line 23 column plus 1 from SortMode.
+        03 line 23 column plus 2 value "(1=Name,2=Arrival,3=Paid)".
+        03 line 24 column 1 value "Commands: PgUp/PgDown, F2 Sort, Enter number+ENTER, F10 Exit                  " reverse-video highlight.
 
 procedure division using AttendeesFileName, ReturnAuthCode.
 
@@ -75,12 +101,17 @@ procedure division using AttendeesFileName, ReturnAuthCode.
             move Name of AttendeeRecord to Name of Attendee(RecordCount)
             move Email of AttendeeRecord to Email of Attendee(RecordCount)
             move AuthCode of AttendeeRecord to AuthCode of Attendee(RecordCount)
+            move ArrivalDay of AttendeeRecord to ArrivalDay of Attendee(RecordCount)
+            move PaymentStatus of AttendeeRecord to PaymentStatus of Attendee(RecordCount)
             read AttendeesFile next record
                 at end set EndOfAttendeesFile to true
             end-read
         end-perform
     close AttendeesFile
 
+    perform SortAttendeeTable
+    perform BuildVisibleRows
+
     move zero to PageOffset
     perform until OperationIsExit or OperationIsFinish
         display HomeScreen
@@ -89,31 +120,87 @@ procedure division using AttendeesFileName, ReturnAuthCode.
         add PageOffset to RecordsPerPage giving LastRecordToShow
         perform varying CurrentAttendeeNumber from FirstRecordToShow by 1
             until CurrentAttendeeNumber greater than LastRecordToShow or
-                CurrentAttendeeNumber greater than RecordCount
+                CurrentAttendeeNumber greater than VisibleCount
+            move VisibleRow(CurrentAttendeeNumber) to CurrentAttendeeRow
             display CurrentAttendeeNumber
                 at line CurrentRow
                 foreground-color 2
             end-display
-            display Attendee(CurrentAttendeeNumber)
+            display Attendee(CurrentAttendeeRow)
                 at line CurrentRow
                 column 6
                 foreground-color 2
             end-display
             add 1 to CurrentRow
         end-perform
+        accept FilterText at line 23 column 9 foreground-color 2
         accept RecordSelected at line 24 column 78 foreground-color 2
         evaluate true also true
-            when OperationIsNextPage also LastRecordToShow is less than RecordCount
+            when OperationIsNextPage also LastRecordToShow is less than VisibleCount
                 add RecordsPerPage to PageOffset
             when OperationIsPrevPage also PageOffset is greater than or equal to RecordsPerPage
                 subtract RecordsPerPage from PageOffset
+            when OperationIsSortToggle also true
+                evaluate true
+                    when SortModeIsName set SortModeIsArrivalDay to true
+                    when SortModeIsArrivalDay set SortModeIsPaymentStatus to true
+                    when SortModeIsPaymentStatus set SortModeIsName to true
+                end-evaluate
+                perform SortAttendeeTable
         end-evaluate
+        perform BuildVisibleRows
+        if OperationIsFinish and RecordSelected greater than zero then
+            move VisibleRow(RecordSelected) to CurrentAttendeeRow
+            perform ConfirmSelection
+            if not SelectionConfirmed then
+                move 9999 to Operation
+            end-if
+        end-if
     end-perform
 
     if OperationIsFinish and RecordSelected greater than zero then
-        move AuthCode of Attendee(RecordSelected) to ReturnAuthCode
+        move AuthCode of Attendee(CurrentAttendeeRow) to ReturnAuthCode
     end-if
 
     goback.
 
+SortAttendeeTable section.
+    evaluate true
+        when SortModeIsArrivalDay
+            sort Attendee on ascending key ArrivalDay of Attendee
+        when SortModeIsPaymentStatus
+            sort Attendee on ascending key PaymentStatus of Attendee
+        when other
+            sort Attendee on ascending key Name of Attendee
+    end-evaluate
+.
+
+ConfirmSelection section.
+    display spaces
+    display "Selected: " function trim(Name of Attendee(CurrentAttendeeRow))
+        ", AuthCode " AuthCode of Attendee(CurrentAttendeeRow) " - correct? (Y/N)"
+    move space to ConfirmSelectionResponse
+    accept ConfirmSelectionResponse at line 24 column 70
+.
+
+BuildVisibleRows section.
+    move zero to VisibleCount
+    move function upper-case(function trim(FilterText)) to UpperFilterText
+    perform varying CurrentAttendeeNumber from 1 by 1
+        until CurrentAttendeeNumber greater than RecordCount
+        if UpperFilterText equal to spaces then
+            add 1 to VisibleCount
+            move CurrentAttendeeNumber to VisibleRow(VisibleCount)
+        else
+            move function upper-case(Name of Attendee(CurrentAttendeeNumber)) to UpperAttendeeName
+            move zero to FilterTally
+            inspect UpperAttendeeName tallying FilterTally for all UpperFilterText
+            if FilterTally is greater than zero then
+                add 1 to VisibleCount
+                move CurrentAttendeeNumber to VisibleRow(VisibleCount)
+            end-if
+        end-if
+    end-perform
+.
+
 end program ListAttendeesScreen.
