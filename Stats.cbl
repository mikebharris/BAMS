@@ -12,8 +12,23 @@ working-storage section.
 
     01 FigureOutput pic z,z99.99.
 
+    01 ArrivalDayNames value "WedThuFriSatSun".
+        02 ArrivalDayName pic xxx occurs 5 times indexed by ArrivalDayIndex.
+    01 PaidOnDay pic 9(4) value zero.
+    01 ToPayOnDay pic 9(4) value zero.
+    01 IncomeOnDay pic 9(4) value zero.
+
+    01 AttendeesFileName pic x(20) value spaces.
+    01 CommandLineArgumentCount pic 9 value zero.
+
 procedure division.
-    call "Attendees"
+    accept CommandLineArgumentCount from argument-number
+    if CommandLineArgumentCount equal to 1 then
+        accept AttendeesFileName from argument-value
+        call "Attendees" using AttendeesFileName
+    else
+        call "Attendees"
+    end-if
     call "FinancialStats" using by reference TotalPaid, TotalToPay
 
     display spaces
@@ -32,6 +47,16 @@ procedure division.
     display "Average paid is:    " AveragePaid
     display spaces
 
+    display "Income by arrival day"
+    display "======================"
+    perform varying ArrivalDayIndex from 1 by 1 until ArrivalDayIndex greater than 5
+        call "IncomeToArriveOnDay" using ArrivalDayName(ArrivalDayIndex), PaidOnDay, ToPayOnDay
+        add PaidOnDay to ToPayOnDay giving IncomeOnDay
+        display ArrivalDayName(ArrivalDayIndex) ": paid " PaidOnDay
+            "  to pay " ToPayOnDay "  income " IncomeOnDay
+    end-perform
+    display spaces
+
     exit program
     .
 end program Stats.
