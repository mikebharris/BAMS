@@ -8,17 +8,24 @@ local-storage section.
         02 Seed     pic 9(4).
 
     01 DecimalDigit pic 99 value zero.
-    01 CurrentDigit pic 9 value zero.
+    01 CurrentDigit pic 9(2) value zero.
     01 HexDigits    pic x(16) value "0123456789ABCDEF".
+    01 AuthCodeLength pic 9(2) value 6.
 
 linkage section.
-    01 NewAuthCode pic x(6) value zero.
+    01 NewAuthCode pic x(8) value spaces.
+    01 RequestedLength pic 9(2).
 
-procedure division returning NewAuthCode.
+procedure division using optional RequestedLength returning NewAuthCode.
+    move spaces to NewAuthCode
+    move 6 to AuthCodeLength
+    if RequestedLength is not omitted and RequestedLength is greater than zero
+        move RequestedLength to AuthCodeLength
+    end-if
     accept CurrentTime from time
     compute DecimalDigit = function random(Seed)
     perform with test after varying CurrentDigit from 1 by 1
-        until CurrentDigit equal to 6
+        until CurrentDigit equal to AuthCodeLength
         compute DecimalDigit = (function random * 15) + 1
         move HexDigits(DecimalDigit + 1:1) to NewAuthCode(CurrentDigit:1)
     end-perform
