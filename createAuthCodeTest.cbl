@@ -7,6 +7,8 @@ configuration section.
         class HexNumber is "0" thru "9",
                            "A" thru "F",
                            "a" thru "f".
+    repository.
+        function createAuthCode.
 
 data division.
 working-storage section.
@@ -21,7 +23,7 @@ working-storage section.
 
 procedure division.
     *> Test 1: generated code must be valid hex
-    call "createAuthCode" using by reference AuthCode
+    move createAuthCode() to AuthCode
     if AuthCode is HexNumber then
         display "PASS: valid AuthCode returned " AuthCode
     else
@@ -41,7 +43,7 @@ procedure division.
             accept CurrentTimeTick from time
         end-perform
         move CurrentTimeTick to LastTimeTick
-        call "createAuthCode" using by reference AuthCode
+        move createAuthCode() to AuthCode
         perform varying CharPosition from 1 by 1 until CharPosition greater than 6
             if AuthCode(CharPosition:1) equal to "0"
                 set ZeroWasFound to true
