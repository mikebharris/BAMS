@@ -23,6 +23,7 @@ working-storage section.
     01 NumberOfKidsOnSiteReturned pic 99 value zero.
     01 NumberOfKidsReturned pic 99 value zero.
     01 NumberOfKidsToArriveReturned pic 99 value zero.
+    01 AttendeesNotPaidToArriveReturned pic 999 value zero.
     01 TotalPaidReturned pic 9(4) value zero.
     01 TotalToPayReturned pic 9(4) value zero.
 
@@ -72,7 +73,7 @@ TestShouldUpdateAttendeeDetails.
         using by reference "EF1234",
         by reference AttendeeReturned
     move "Cover Broken" to Name of AttendeeReturned
-    call "UpdateAttendee" using by content AttendeeReturned
+    call "UpdateAttendee" using by content AttendeeReturned, by content 0
 
     *> When
     call "GetAttendeeByAuthCode"
@@ -93,7 +94,7 @@ TestCanAddAttendee.
     set ArrivalDayIsWednesday of AttendeeExpected to true
     move createAuthCode() to AuthCode of AttendeeExpected
     set AttendeeComing of AttendeeExpected to true
-    call "AddAttendee" using by content AttendeeExpected
+    call "AddAttendee" using by content AttendeeExpected, by content 0
 
     *> When
     call "GetAttendeeByAuthCode"
@@ -111,7 +112,7 @@ TestAttendeeStats.
         using by reference "CDEF12",
         by reference AttendeeReturned
     set AttendeeArrived of AttendeeReturned to true
-    call "UpdateAttendee" using by content AttendeeReturned
+    call "UpdateAttendee" using by content AttendeeReturned, by content 0
 
     *> When
     call "AttendeeStats"
@@ -167,7 +168,8 @@ TestFetchAttendeesToArriveOnDay.
     *> Given/When
     call "AttendeesToArriveOnDay"
         using by content "Wed"
-        by reference AttendeesToArriveReturned, NumberOfKidsToArriveReturned
+        by reference AttendeesToArriveReturned, NumberOfKidsToArriveReturned,
+        AttendeesNotPaidToArriveReturned
 
     *> Then
     call "AssertEquals" using by content AttendeesToArriveReturned by content 3
@@ -179,7 +181,8 @@ TestFetchAttendeesToArriveOnDay.
     *> Given/When
     call "AttendeesToArriveOnDay"
         using by content "Fri"
-        by reference AttendeesToArriveReturned, NumberOfKidsToArriveReturned
+        by reference AttendeesToArriveReturned, NumberOfKidsToArriveReturned,
+        AttendeesNotPaidToArriveReturned
 
     *> Then
     call "AssertEquals" using by content AttendeesToArriveReturned by content 4
