@@ -31,54 +31,51 @@ working-storage section.
     01 CountOfLinesProcessed pic 999 value zero.
 
     01 AttendeesFileName pic x(20) value spaces.
+    01 CSVFileName pic x(30) value spaces.
     01 CSVSourceFileName pic x(30) value spaces.
     01 CommandLineArgumentCount pic 9 value zero.
+    01 ExportOption pic x(10) value spaces.
+    01 JournalModeFlag pic 9 value 0.
+        88 JournalModeOn value 1 when set to false is 0.
+
+    01 BankAccountCode pic x(20) value "1000 Bank".
+    01 IncomeAccountCode pic x(20) value "4000 Camp Income".
+    01 JournalDate pic x(8) value spaces.
 
 procedure division.
     accept CommandLineArgumentCount from argument-number
-    if CommandLineArgumentCount equal to 2 then
+    if CommandLineArgumentCount equal to 2 or CommandLineArgumentCount equal to 3 then
         accept AttendeesFileName from argument-value
         accept CSVFileName from argument-value
     else
-        display "Usage: ExportAttendees <BAMS Data File> <CSV Output File>"
+        display "Usage: ExportAttendees <BAMS Data File> <CSV Output File> [--journal]"
         stop run
     end-if
+    if CommandLineArgumentCount equal to 3 then
+        accept ExportOption from argument-value
+        if ExportOption equal to "--journal" then
+            set JournalModeOn to true
+        end-if
+    end-if
     display "Reading from " trim(AttendeesFileName) " and writing to " trim(CSVFileName)
     open output CSVFile
-    write CSVFileOutputLine from "AuthCode,Name,Email,AmountToPay,AmountPaid,DatePaid,Telephone,ArrivalDay,StayingLate,NumberOfKids,Diet"
+    if JournalModeOn then
+        write CSVFileOutputLine from "Date,Account,Debit,Credit,Reference"
+    else
+        write CSVFileOutputLine from "AuthCode,Name,Email,AmountToPay,AmountPaid,DatePaid,Telephone,ArrivalDay,StayingLate,NumberOfKids,Diet,AttendanceStatus,PaymentStatus"
+    end-if
     open input AttendeesFile
         read AttendeesFile next record
             at end set EndOfAttendeesFile to true
         end-read
         perform until EndOfAttendeesFile
-            initialize CSVFileOutputLine
-            string
-                trim(AuthCode) delimited by size
-                ","
-                trim(Name) delimited by size
-                ","
-                trim(Email) delimited by size
-                ","
-                trim(AmountToPay) delimited by size
-                ","
-                trim(AmountPaid) delimited by size
-                ","
-                trim(DatePaid) delimited by size
-                ","
-                trim(Telephone) delimited by size
-                ","
-                trim(ArrivalDay) delimited by size
-                ","
-                trim(StayingTillMonday) delimited by size
-                ","
-                trim(NumberOfKids) delimited by size
-                ","
-                trim(Diet) delimited by size
-                into CSVFileOutputLine
-            end-string
-            display CSVFileOutputLine
-            write CSVFileOutputLine
-            add 1 to CountOfLinesProcessed
+            if JournalModeOn then
+                if AttendeePaid of AttendeeRecord then
+                    perform WriteJournalLines
+                end-if
+            else
+                perform WriteAttendeeCSVLine
+            end-if
             read AttendeesFile next record
                 at end set EndOfAttendeesFile to true
             end-read
@@ -89,4 +86,83 @@ procedure division.
 stop run
 .
 
+WriteAttendeeCSVLine section.
+    initialize CSVFileOutputLine
+    string
+        trim(AuthCode) delimited by size
+        ","
+        trim(AttendeeName) delimited by size
+        ","
+        trim(Email) delimited by size
+        ","
+        trim(AmountToPay) delimited by size
+        ","
+        trim(AmountPaid) delimited by size
+        ","
+        trim(DatePaid) delimited by size
+        ","
+        trim(Telephone) delimited by size
+        ","
+        trim(ArrivalDay) delimited by size
+        ","
+        trim(StayingTillMonday) delimited by size
+        ","
+        trim(NumberOfKids) delimited by size
+        ","
+        trim(Diet) delimited by size
+        ","
+        trim(AttendanceStatus) delimited by size
+        ","
+        trim(PaymentStatus) delimited by size
+        into CSVFileOutputLine
+    end-string
+    display CSVFileOutputLine
+    write CSVFileOutputLine
+    add 1 to CountOfLinesProcessed
+.
+
+WriteJournalLines section.
+    string
+        CentuaryPaid delimited by size
+        YearPaid delimited by size
+        MonthPaid delimited by size
+        DayPaid delimited by size
+        into JournalDate
+    end-string
+
+    initialize CSVFileOutputLine
+    string
+        trim(JournalDate) delimited by size
+        ","
+        trim(BankAccountCode) delimited by size
+        ","
+        trim(AmountPaid) delimited by size
+        ","
+        "0"
+        ","
+        "Camp fee " trim(AuthCode) " " trim(AttendeeName) delimited by size
+        into CSVFileOutputLine
+    end-string
+    display CSVFileOutputLine
+    write CSVFileOutputLine
+
+    initialize CSVFileOutputLine
+    string
+        trim(JournalDate) delimited by size
+        ","
+        trim(IncomeAccountCode) delimited by size
+        ","
+        "0"
+        ","
+        trim(AmountPaid) delimited by size
+        ","
+        "Camp fee " trim(AuthCode) " " trim(AttendeeName) delimited by size
+        into CSVFileOutputLine
+    end-string
+    display CSVFileOutputLine
+    write CSVFileOutputLine
+
+    add 1 to CountOfLinesProcessed
+.
+
 end program ExportAttendees.
