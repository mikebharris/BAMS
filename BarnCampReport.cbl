@@ -10,6 +10,9 @@ input-output section.
             record key is AuthCode of AttendeeRecord
             file status is AttendeeStatus.
 
+        select optional CSVReportFile assign to CSVReportFileName
+            organization is line sequential.
+
 data division.
 file section.
     fd AttendeesFile is global.
@@ -17,6 +20,9 @@ file section.
             ==AttendeeRecord is global.
             88 EndOfAttendeesFile value high-values==.
 
+    fd CSVReportFile.
+        01 CSVReportLine pic x(100).
+
 working-storage section.
     01 AttendeeStatus   pic x(2).
         88 Successful   value "00".
@@ -39,10 +45,38 @@ working-storage section.
             03 EstimatedHeadCountSunday pic 99 value zero.
             03 EstimatedHeadCountMonday pic 99 value zero.
 
+    01 DietUpper pic x(60) value spaces.
+    01 CategoryTally pic 99 value zero.
+    01 DietCategoryCounts.
+        02 VeganCount pic 999 value zero.
+        02 VegetarianCount pic 999 value zero.
+        02 NutAllergyCount pic 999 value zero.
+        02 GlutenFreeCount pic 999 value zero.
+
+    01 MerchandiseCounts.
+        02 MerchandiseSmallCount pic 999 value zero.
+        02 MerchandiseMediumCount pic 999 value zero.
+        02 MerchandiseLargeCount pic 999 value zero.
+        02 MerchandiseXLargeCount pic 999 value zero.
+
     01 TotalNightsCamping pic 999 value zero.
     01 CostPerNight constant as 2.
     01 TotalCampingCharge pic 999v99 value 0.00.
 
+    01 CampNightNames value "WedThuFriSatSunMon".
+        02 CampNightName pic xxx occurs 6 times indexed by CampNightIndex.
+    01 ArrivalNightIndex pic 9 value zero.
+    01 DepartureNightIndex pic 9 value zero.
+    01 AttendeeNightsOnSite pic 9 value zero.
+
+    01 NightlyOccupancy.
+        02 NightOccupancy occurs 6 times indexed by NightOccupancyIndex.
+            03 AdultsOnNight pic 999 value zero.
+            03 KidsOnNight pic 99 value zero.
+
+    01 MaxKidsPerAdult constant as 4.
+    01 MaxKidsAllowedOnNight pic 9(4) value zero.
+
     01 TotalPaid pic 9(4) value zero.
     01 TotalToPay pic 9(4) value zero.
     01 TotalIncome pic 9(4) value zero.
@@ -54,14 +88,135 @@ working-storage section.
 
     01 AttendeesFileName pic x(20) value spaces.
     01 CommandLineArgumentCount pic 9 value zero.
+    01 FirstArgument pic x(20) value spaces.
+    01 ReportOption pic x(10) value spaces.
+    01 UnpaidModeFlag pic 9 value 0.
+        88 UnpaidModeOn value 1 when set to false is 0.
+    01 AmountOutstanding pic 999 value zero.
+
+    01 CompareModeFlag pic 9 value 0.
+        88 CompareModeOn value 1 when set to false is 0.
+    01 LastYearFileName pic x(20) value spaces.
+    01 ThisYearFileName pic x(20) value spaces.
+    01 LastYearAttendees pic 9(3) value zero.
+    01 LastYearIncome pic 9(4) value zero.
+    01 LastYearAveragePaid pic 99v99 value zero.
+    01 ThisYearAttendees pic 9(3) value zero.
+    01 ThisYearIncome pic 9(4) value zero.
+    01 ThisYearAveragePaid pic 99v99 value zero.
+
+    01 CSVReportFileName pic x(20) value spaces.
+    01 CSVModeFlag pic 9 value 0.
+        88 CSVModeOn value 1 when set to false is 0.
+    01 CSVSection pic x(15) value spaces.
+    01 CSVLabel pic x(30) value spaces.
+    01 CSVValue pic x(15) value spaces.
+    01 CSVDecimalValue pic zzz9.99.
+
+    01 StartDayName pic xxx value "Wed".
+    01 EndDayName pic xxx value "Mon".
+    01 StartDayIndex pic 9 value 1.
+    01 EndDayIndex pic 9 value 6.
+
+    01 ChaseListDayNames value "WedThuFriSatSun".
+        02 ChaseListDayName pic xxx occurs 5 times indexed by ChaseListDayIndex.
+    01 ArrivalsOnThisDay pic 999 value zero.
+    01 KidsArrivingOnThisDay pic 99 value zero.
+    01 ArrivalsNotPaidOnThisDay pic 999 value zero.
 
 procedure division.
     accept CommandLineArgumentCount from argument-number
-    if CommandLineArgumentCount equal to 2 then
-        accept AttendeesFileName from argument-value
-    else
+    if CommandLineArgumentCount is less than 1 then
         move "attendees.dat" to AttendeesFileName
+    else
+        accept FirstArgument from argument-value
+        if FirstArgument equal to "--compare" then
+            if CommandLineArgumentCount equal to 3 then
+                set CompareModeOn to true
+                accept LastYearFileName from argument-value
+                accept ThisYearFileName from argument-value
+            else
+                display "Usage: BarnCampReport --compare <lastyear.dat> <thisyear.dat>"
+                exit program
+            end-if
+        else
+            move FirstArgument to AttendeesFileName
+            if CommandLineArgumentCount equal to 2 then
+                accept ReportOption from argument-value
+                if ReportOption equal to "--unpaid" then
+                    set UnpaidModeOn to true
+                end-if
+            end-if
+            if CommandLineArgumentCount equal to 3 then
+                accept ReportOption from argument-value
+                if ReportOption equal to "--csv" then
+                    accept CSVReportFileName from argument-value
+                    set CSVModeOn to true
+                end-if
+            end-if
+            if CommandLineArgumentCount equal to 4 then
+                accept ReportOption from argument-value
+                if ReportOption equal to "--days" then
+                    accept StartDayName from argument-value
+                    accept EndDayName from argument-value
+                end-if
+            end-if
+        end-if
+    end-if
+
+    if CompareModeOn then
+        perform CompareYears
+        exit program
+    end-if
+
+    set CampNightIndex to 1
+    search CampNightName
+        at end move 1 to StartDayIndex
+        when CampNightName(CampNightIndex) equal to StartDayName
+            move CampNightIndex to StartDayIndex
+    end-search
+    set CampNightIndex to 1
+    search CampNightName
+        at end move 6 to EndDayIndex
+        when CampNightName(CampNightIndex) equal to EndDayName
+            move CampNightIndex to EndDayIndex
+    end-search
+
+    call "Attendees"
+
+    if CSVModeOn then
+        open output CSVReportFile
+        move "Section,Label,Value" to CSVReportLine
+        write CSVReportLine
     end-if
+
+    if UnpaidModeOn then
+        perform DisplayUnpaidChaseList
+        if CSVModeOn
+            close CSVReportFile
+        end-if
+        exit program
+    end-if
+
+    display spaces
+    display "Medical notes report"
+    display "====================="
+    move zeroes to AuthCode of AttendeeRecord
+    start AttendeesFile key is greater than AuthCode of AttendeeRecord
+    open input AttendeesFile
+        read AttendeesFile next record
+            at end set EndOfAttendeesFile to true
+        end-read
+        perform until EndOfAttendeesFile
+            if function length(function trim(MedicalNotes)) is greater than zero then
+                display function trim(AttendeeName) ": " function trim(MedicalNotes)
+            end-if
+            read AttendeesFile next record
+                at end set EndOfAttendeesFile to true
+            end-read
+        end-perform
+    close AttendeesFile
+
     display spaces
     display "Special diet report"
     display "==================="
@@ -73,7 +228,38 @@ procedure division.
         end-read
         perform until EndOfAttendeesFile
             if function length(function trim(Diet)) is greater than 5  then
-                display function trim(Name) " says '" function trim (Diet) "'"
+                display function trim(AttendeeName) " says '" function trim (Diet) "'"
+            end-if
+            if Diet not equal to spaces then
+                move function upper-case(Diet) to DietUpper
+                move zero to CategoryTally
+                inspect DietUpper tallying CategoryTally for all "VEGAN"
+                if CategoryTally is greater than zero
+                    add 1 to VeganCount
+                end-if
+                move zero to CategoryTally
+                inspect DietUpper tallying CategoryTally for all "VEGETARIAN"
+                if CategoryTally is greater than zero
+                    add 1 to VegetarianCount
+                end-if
+                move zero to CategoryTally
+                inspect DietUpper tallying CategoryTally for all "NUT"
+                if CategoryTally is greater than zero
+                    add 1 to NutAllergyCount
+                end-if
+                move zero to CategoryTally
+                inspect DietUpper tallying CategoryTally for all "GLUTEN"
+                if CategoryTally is greater than zero
+                    add 1 to GlutenFreeCount
+                end-if
+            end-if
+            if MerchandiseQuantity is greater than zero then
+                evaluate true
+                    when MerchandiseSizeIsSmall add MerchandiseQuantity to MerchandiseSmallCount
+                    when MerchandiseSizeIsMedium add MerchandiseQuantity to MerchandiseMediumCount
+                    when MerchandiseSizeIsLarge add MerchandiseQuantity to MerchandiseLargeCount
+                    when MerchandiseSizeIsXLarge add MerchandiseQuantity to MerchandiseXLargeCount
+                end-evaluate
             end-if
             if AttendeeArrived then
                 evaluate true
@@ -85,6 +271,7 @@ procedure division.
                 if CanStayTillMonday then
                     add 1 to HeadCountMonday
                 end-if
+                perform AddAttendeeNightsOnSiteToTotal
             end-if
             if AttendeeComing or AttendeeArrived then
                 evaluate true
@@ -101,6 +288,48 @@ procedure division.
         end-perform
     close AttendeesFile
 
+    display spaces
+    display "Vegan:        " VeganCount
+    display "Vegetarian:   " VegetarianCount
+    display "Nut allergy:  " NutAllergyCount
+    display "Gluten-free:  " GlutenFreeCount
+
+    move "Diet" to CSVSection
+    move "Vegan" to CSVLabel
+    move VeganCount to CSVValue
+    perform WriteCSVReportRow
+    move "Vegetarian" to CSVLabel
+    move VegetarianCount to CSVValue
+    perform WriteCSVReportRow
+    move "Nut allergy" to CSVLabel
+    move NutAllergyCount to CSVValue
+    perform WriteCSVReportRow
+    move "Gluten-free" to CSVLabel
+    move GlutenFreeCount to CSVValue
+    perform WriteCSVReportRow
+
+    display spaces
+    display "Merchandise order roll-up"
+    display "=========================="
+    display "Small:        " MerchandiseSmallCount
+    display "Medium:       " MerchandiseMediumCount
+    display "Large:        " MerchandiseLargeCount
+    display "X-Large:      " MerchandiseXLargeCount
+
+    move "Merchandise" to CSVSection
+    move "Small" to CSVLabel
+    move MerchandiseSmallCount to CSVValue
+    perform WriteCSVReportRow
+    move "Medium" to CSVLabel
+    move MerchandiseMediumCount to CSVValue
+    perform WriteCSVReportRow
+    move "Large" to CSVLabel
+    move MerchandiseLargeCount to CSVValue
+    perform WriteCSVReportRow
+    move "X-Large" to CSVLabel
+    move MerchandiseXLargeCount to CSVValue
+    perform WriteCSVReportRow
+
     add HeadCountWednesday to HeadCountThursday
     add HeadCountThursday to HeadCountFriday
     add HeadCountFriday to HeadCountSaturday
@@ -116,28 +345,104 @@ procedure division.
     display "================"
 
     display "           Act (Est)"
-    display "Wednesday:  " HeadCountWednesday "  (" EstimatedHeadCountWednesday ")"
-    display "Thursday:   " HeadCountThursday "  (" EstimatedHeadCountThursday ")"
-    display "Friday:     " HeadCountFriday "  (" EstimatedHeadCountFriday ")"
-    display "Saturday:   " HeadCountSaturday "  (" EstimatedHeadCountSaturday ")"
-    display "Sunday:     " HeadCountSunday "  (" EstimatedHeadCountSunday ")"
-    display "Monday:     " HeadCountMonday "  (" EstimatedHeadCountMonday ")"
+    move "Attendance" to CSVSection
+    if StartDayIndex is less than or equal to 1 and EndDayIndex is greater than or equal to 1
+        display "Wednesday:  " HeadCountWednesday "  (" EstimatedHeadCountWednesday ")"
+        move "Wednesday Actual" to CSVLabel
+        move HeadCountWednesday to CSVValue
+        perform WriteCSVReportRow
+    end-if
+    if StartDayIndex is less than or equal to 2 and EndDayIndex is greater than or equal to 2
+        display "Thursday:   " HeadCountThursday "  (" EstimatedHeadCountThursday ")"
+        move "Thursday Actual" to CSVLabel
+        move HeadCountThursday to CSVValue
+        perform WriteCSVReportRow
+    end-if
+    if StartDayIndex is less than or equal to 3 and EndDayIndex is greater than or equal to 3
+        display "Friday:     " HeadCountFriday "  (" EstimatedHeadCountFriday ")"
+        move "Friday Actual" to CSVLabel
+        move HeadCountFriday to CSVValue
+        perform WriteCSVReportRow
+    end-if
+    if StartDayIndex is less than or equal to 4 and EndDayIndex is greater than or equal to 4
+        display "Saturday:   " HeadCountSaturday "  (" EstimatedHeadCountSaturday ")"
+        move "Saturday Actual" to CSVLabel
+        move HeadCountSaturday to CSVValue
+        perform WriteCSVReportRow
+    end-if
+    if StartDayIndex is less than or equal to 5 and EndDayIndex is greater than or equal to 5
+        display "Sunday:     " HeadCountSunday "  (" EstimatedHeadCountSunday ")"
+        move "Sunday Actual" to CSVLabel
+        move HeadCountSunday to CSVValue
+        perform WriteCSVReportRow
+    end-if
+    if StartDayIndex is less than or equal to 6 and EndDayIndex is greater than or equal to 6
+        display "Monday:     " HeadCountMonday "  (" EstimatedHeadCountMonday ")"
+        move "Monday Actual" to CSVLabel
+        move HeadCountMonday to CSVValue
+        perform WriteCSVReportRow
+    end-if
+
+    display spaces
+    display "Outstanding payments among upcoming arrivals"
+    display "============================================"
+    perform varying ChaseListDayIndex from 1 by 1 until ChaseListDayIndex greater than 5
+        call "AttendeesToArriveOnDay" using ChaseListDayName(ChaseListDayIndex),
+            ArrivalsOnThisDay, KidsArrivingOnThisDay, ArrivalsNotPaidOnThisDay
+        if ArrivalsNotPaidOnThisDay is greater than zero
+            display ArrivalsNotPaidOnThisDay " of " ArrivalsOnThisDay
+                " arriving " ChaseListDayName(ChaseListDayIndex) " still owe money"
+        end-if
+    end-perform
 
     display spaces
     display "Camping report"
     display "=============="
 
-    compute TotalNightsCamping = HeadCountWednesday + HeadCountThursday + HeadCountFriday + HeadCountSaturday + HeadCountMonday
     multiply CostPerNight by TotalNightsCamping giving TotalCampingCharge
 
+    display "Night        Adults  Kids"
+    move "Camping" to CSVSection
+    perform varying CampNightIndex from 1 by 1 until CampNightIndex greater than 6
+        if StartDayIndex is less than or equal to CampNightIndex
+                and EndDayIndex is greater than or equal to CampNightIndex
+            display CampNightName(CampNightIndex) "          "
+                AdultsOnNight(CampNightIndex) "      " KidsOnNight(CampNightIndex)
+            move CampNightName(CampNightIndex) to CSVLabel
+            move AdultsOnNight(CampNightIndex) to CSVValue
+            perform WriteCSVReportRow
+            string
+                function trim(CampNightName(CampNightIndex)) delimited by size
+                " Kids" delimited by size
+                into CSVLabel
+            move KidsOnNight(CampNightIndex) to CSVValue
+            perform WriteCSVReportRow
+            multiply AdultsOnNight(CampNightIndex) by MaxKidsPerAdult
+                giving MaxKidsAllowedOnNight
+            if KidsOnNight(CampNightIndex) is greater than MaxKidsAllowedOnNight
+                display "  ** WARNING: safeguarding ratio exceeded on "
+                    CampNightName(CampNightIndex) " - " KidsOnNight(CampNightIndex)
+                    " kids against " AdultsOnNight(CampNightIndex) " adults **"
+            end-if
+        end-if
+    end-perform
+
+    display spaces
     display "Nights camped:  " TotalNightsCamping
     display "Camping charge: " TotalCampingCharge
 
+    move "Nights camped" to CSVLabel
+    move TotalNightsCamping to CSVValue
+    perform WriteCSVReportRow
+    move "Camping charge" to CSVLabel
+    move TotalCampingCharge to CSVDecimalValue
+    move CSVDecimalValue to CSVValue
+    perform WriteCSVReportRow
+
     display spaces
     display "Financial report"
     display "================"
 
-    call "Attendees"
     call "FinancialStats" using by reference TotalPaid, TotalToPay
 
     display spaces
@@ -150,12 +455,143 @@ procedure division.
     display "-------------------------"
     display "Total income is: " FigureOutput
 
+    if TotalIncome is less than TotalCampingCharge
+        display spaces
+        display "  ** WARNING: projected income does not cover the camping/field-hire cost **"
+        move TotalCampingCharge to FigureOutput
+        display "  ** Camping charge due: " FigureOutput
+    end-if
+
     call "AttendeeStats" using by reference NumberOfAttendees, IgnoredValue, IgnoredValue, IgnoredValue, IgnoredValue
     divide TotalIncome by NumberOfAttendees giving AveragePaid rounded mode is away-from-zero
     display spaces
     display "Average paid is:    " AveragePaid
     display spaces
 
+    move "Financial" to CSVSection
+    move "Total paid" to CSVLabel
+    move TotalPaid to CSVValue
+    perform WriteCSVReportRow
+    move "Total to pay" to CSVLabel
+    move TotalToPay to CSVValue
+    perform WriteCSVReportRow
+    move "Total income" to CSVLabel
+    move TotalIncome to CSVValue
+    perform WriteCSVReportRow
+    move "Budget shortfall" to CSVLabel
+    if TotalIncome is less than TotalCampingCharge
+        move "Y" to CSVValue
+    else
+        move "N" to CSVValue
+    end-if
+    perform WriteCSVReportRow
+    move "Average paid" to CSVLabel
+    move AveragePaid to CSVDecimalValue
+    move CSVDecimalValue to CSVValue
+    perform WriteCSVReportRow
+
+    if CSVModeOn
+        close CSVReportFile
+    end-if
+
     exit program.
 
+AddAttendeeNightsOnSiteToTotal section.
+    set CampNightIndex to 1
+    search CampNightName
+        at end move 1 to ArrivalNightIndex
+        when CampNightName(CampNightIndex) equal to ArrivalDay of AttendeeRecord
+            move CampNightIndex to ArrivalNightIndex
+    end-search
+
+    evaluate true
+        when DepartureDayIsValid of AttendeeRecord
+            set CampNightIndex to 1
+            search CampNightName
+                at end move ArrivalNightIndex to DepartureNightIndex
+                when CampNightName(CampNightIndex) equal to DepartureDay of AttendeeRecord
+                    move CampNightIndex to DepartureNightIndex
+            end-search
+        when CanStayTillMonday
+            move 6 to DepartureNightIndex
+        when other
+            move 5 to DepartureNightIndex
+    end-evaluate
+
+    if DepartureNightIndex is less than ArrivalNightIndex
+        move ArrivalNightIndex to DepartureNightIndex
+    end-if
+
+    compute AttendeeNightsOnSite = DepartureNightIndex - ArrivalNightIndex + 1
+    add AttendeeNightsOnSite to TotalNightsCamping
+
+    perform varying CampNightIndex from ArrivalNightIndex by 1
+            until CampNightIndex is greater than DepartureNightIndex
+        add 1 to AdultsOnNight(CampNightIndex)
+        add NumberOfKids of AttendeeRecord to KidsOnNight(CampNightIndex)
+    end-perform
+.
+
+WriteCSVReportRow section.
+    if CSVModeOn
+        string
+            function trim(CSVSection) delimited by size
+            "," delimited by size
+            function trim(CSVLabel) delimited by size
+            "," delimited by size
+            function trim(CSVValue) delimited by size
+            into CSVReportLine
+        write CSVReportLine
+    end-if
+.
+
+CompareYears section.
+    call "Attendees" using LastYearFileName
+    call "AttendeeStats" using by reference
+        LastYearAttendees, IgnoredValue, IgnoredValue, IgnoredValue, IgnoredValue
+    call "FinancialStats" using by reference TotalPaid, TotalToPay
+    add TotalPaid to TotalToPay giving LastYearIncome
+    divide LastYearIncome by LastYearAttendees giving LastYearAveragePaid
+        rounded mode is away-from-zero
+
+    call "Attendees" using ThisYearFileName
+    call "AttendeeStats" using by reference
+        ThisYearAttendees, IgnoredValue, IgnoredValue, IgnoredValue, IgnoredValue
+    call "FinancialStats" using by reference TotalPaid, TotalToPay
+    add TotalPaid to TotalToPay giving ThisYearIncome
+    divide ThisYearIncome by ThisYearAttendees giving ThisYearAveragePaid
+        rounded mode is away-from-zero
+
+    display spaces
+    display "Year-on-year comparison"
+    display "========================"
+    display "                 Last year   This year"
+    display "Attendees:       " LastYearAttendees "          " ThisYearAttendees
+    display "Total income:    " LastYearIncome "          " ThisYearIncome
+    display "Average paid:    " LastYearAveragePaid "          " ThisYearAveragePaid
+.
+
+DisplayUnpaidChaseList section.
+    display "Outstanding payments chase list"
+    display "================================"
+    move zeroes to AuthCode of AttendeeRecord
+    start AttendeesFile key is greater than AuthCode of AttendeeRecord
+    open input AttendeesFile
+        read AttendeesFile next record
+            at end set EndOfAttendeesFile to true
+        end-read
+        perform until EndOfAttendeesFile
+            if AttendeeNotPaid of AttendeeRecord then
+                subtract AmountPaid of AttendeeRecord from AmountToPay of AttendeeRecord
+                    giving AmountOutstanding
+                display function trim(AttendeeName) ", " function trim(Email)
+                    ", " function trim(Telephone) " owes " AmountOutstanding
+            end-if
+            read AttendeesFile next record
+                at end set EndOfAttendeesFile to true
+            end-read
+        end-perform
+    close AttendeesFile
+.
+
 end program BarnCampReport.
