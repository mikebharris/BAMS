@@ -32,12 +32,15 @@ file section.
             88 EndOfAttendeesFile value high-values==.
 
 working-storage section.
-    01 Attendee occurs 200 times.
+    01 RecordCount pic 999.
+
+    01 Attendee occurs 1 to 200 times depending on RecordCount.
         02 Name     pic x(25) value spaces.
         02 Email    pic x(40) value spaces.
         02 AuthCode pic x(6) value all "0".
+        02 ArrivalDay pic xxx value spaces.
+        02 PaymentStatus pic a value "N".
 
-    01 RecordCount pic 999.
     01 RecordSelected pic 999.
     01 RecordsPerPage constant 20.
     01 PageOffset pic 999 value 1.
@@ -45,6 +48,7 @@ working-storage section.
     01 LastRecordToShow pic 999 value 20.
     01 CurrentRow pic 99 value zero.
     01 CurrentAttendeeNumber pic 999 value zero.
+    01 CurrentAttendeeRow pic 999 value zero.
 
     01 AttendeeStatus   pic x(2).
         88 Successful   value "00".
@@ -58,6 +62,23 @@ working-storage section.
         88 OperationIsNextPage value 2001.
         88 OperationIsPrevPage value 2002.
         88 OperationIsFinish value 0000.
+        88 OperationIsSortToggle value 1002.
+
+    01 SortMode pic 9 value 1.
+        88 SortModeIsName value 1.
+        88 SortModeIsArrivalDay value 2.
+        88 SortModeIsPaymentStatus value 3.
+
+    01 FilterText pic x(25) value spaces.
+    01 UpperFilterText pic x(25) value spaces.
+    01 UpperAttendeeName pic x(25) value spaces.
+    01 FilterTally pic 99 value zero.
+
+    01 VisibleRow occurs 200 times pic 999 value zero.
+    01 VisibleCount pic 999 value zero.
+
+    01 ConfirmSelectionResponse pic x value space.
+        88 SelectionConfirmed values "Y", "y".
 
 linkage section.
     01 ReturnAuthCode pic x(6) value all "0".
@@ -79,7 +100,12 @@ screen section.
         03 line 23 column plus 2 value "Cur: ".
         03 line 23 column plus 1 from CurrentAttendeeNumber.
         03 line 23 column 70 from Operation.
-        03 line 24 column 1 value "Commands: PgUp/PgDown to scroll, F10 Exit                              " reverse-video highlight.
+        03 line 22 column 1 value "Filter: ".
+        03 line 22 column plus 1 to FilterText.
+        03 line 22 column 40 value "Sort: ".
+        03 line 22 column plus 1 from SortMode.
+        03 line 22 column plus 2 value "(1=Name,2=Arrival,3=Paid)".
+        03 line 24 column 1 value "Commands: PgUp/PgDown, F2 Sort, F10 Exit                                " reverse-video highlight.
 
 procedure division using ReturnAuthCode.
 
@@ -99,12 +125,17 @@ procedure division using ReturnAuthCode.
             move Name of AttendeeRecord to Name of Attendee(RecordCount)
             move Email of AttendeeRecord to Email of Attendee(RecordCount)
             move AuthCode of AttendeeRecord to AuthCode of Attendee(RecordCount)
+            move ArrivalDay of AttendeeRecord to ArrivalDay of Attendee(RecordCount)
+            move PaymentStatus of AttendeeRecord to PaymentStatus of Attendee(RecordCount)
             read AttendeesFile next record
                 at end set EndOfAttendeesFile to true
             end-read
         end-perform
     close AttendeesFile
 
+    perform SortAttendeeTable
+    perform BuildVisibleRows
+
     move 1 to PageOffset
     perform until OperationIsExit or OperationIsFinish
         display HomeScreen
@@ -113,12 +144,13 @@ procedure division using ReturnAuthCode.
         compute LastRecordToShow = PageOffset + RecordsPerPage
         perform with test before varying CurrentAttendeeNumber from FirstRecordToShow by 1
             until CurrentAttendeeNumber equal to LastRecordToShow or
-                CurrentAttendeeNumber greater than RecordCount
+                CurrentAttendeeNumber greater than VisibleCount
+            move VisibleRow(CurrentAttendeeNumber) to CurrentAttendeeRow
             display CurrentAttendeeNumber
                 at line CurrentRow
                 foreground-color 2
             end-display
-            display Attendee(CurrentAttendeeNumber)
+            display Attendee(CurrentAttendeeRow)
                 at line CurrentRow
                 column 6
                 foreground-color 2
@@ -126,18 +158,73 @@ procedure division using ReturnAuthCode.
             add 1 to CurrentRow
         end-perform
         evaluate true also true
-            when OperationIsNextPage also LastRecordToShow is less than RecordCount
+            when OperationIsNextPage also LastRecordToShow is less than VisibleCount
                 add RecordsPerPage to PageOffset
             when OperationIsPrevPage also PageOffset is greater than RecordsPerPage
                 subtract RecordsPerPage from PageOffset
+            when OperationIsSortToggle also true
+                evaluate true
+                    when SortModeIsName set SortModeIsArrivalDay to true
+                    when SortModeIsArrivalDay set SortModeIsPaymentStatus to true
+                    when SortModeIsPaymentStatus set SortModeIsName to true
+                end-evaluate
+                perform SortAttendeeTable
         end-evaluate
+        accept FilterText at line 22 column 9 foreground-color 2
         accept RecordSelected at line 24 column 78 foreground-color 2
+        perform BuildVisibleRows
+        if OperationIsFinish and RecordSelected greater than zero then
+            move VisibleRow(RecordSelected) to CurrentAttendeeRow
+            perform ConfirmSelection
+            if not SelectionConfirmed then
+                move 9999 to Operation
+            end-if
+        end-if
     end-perform
 
-    if OperationIsFinish then
-        move Attendee(RecordSelected) to ReturnAuthCode
+    if OperationIsFinish and RecordSelected greater than zero then
+        move AuthCode of Attendee(CurrentAttendeeRow) to ReturnAuthCode
     end-if
 
     goback.
 
+SortAttendeeTable section.
+    evaluate true
+        when SortModeIsArrivalDay
+            sort Attendee on ascending key ArrivalDay of Attendee
+        when SortModeIsPaymentStatus
+            sort Attendee on ascending key PaymentStatus of Attendee
+        when other
+            sort Attendee on ascending key Name of Attendee
+    end-evaluate
+.
+
+ConfirmSelection section.
+    display spaces
+    display "Selected: " function trim(Name of Attendee(CurrentAttendeeRow))
+        ", AuthCode " AuthCode of Attendee(CurrentAttendeeRow) " - correct? (Y/N)"
+    move space to ConfirmSelectionResponse
+    accept ConfirmSelectionResponse at line 24 column 70
+.
+
+BuildVisibleRows section.
+    move zero to VisibleCount
+    move function upper-case(function trim(FilterText)) to UpperFilterText
+    perform varying CurrentAttendeeNumber from 1 by 1
+        until CurrentAttendeeNumber greater than RecordCount
+        if UpperFilterText equal to spaces then
+            add 1 to VisibleCount
+            move CurrentAttendeeNumber to VisibleRow(VisibleCount)
+        else
+            move function upper-case(Name of Attendee(CurrentAttendeeNumber)) to UpperAttendeeName
+            move zero to FilterTally
+            inspect UpperAttendeeName tallying FilterTally for all UpperFilterText
+            if FilterTally is greater than zero then
+                add 1 to VisibleCount
+                move CurrentAttendeeNumber to VisibleRow(VisibleCount)
+            end-if
+        end-if
+    end-perform
+.
+
 end program AttendeesList.
