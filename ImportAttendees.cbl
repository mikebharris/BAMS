@@ -17,12 +17,28 @@ file-control.
         record key is AuthCode
         file status is RecordWriteStatus.
 
+    select optional ColumnMapFile assign to ColumnMapFileName
+        organization is line sequential.
+
+    select optional CheckpointFile assign to CheckpointFileName
+        organization is line sequential.
+
 data division.
 file section.
 fd CSVSourceFile.
     01 CSVFileInputLine pic x(255).
         88 EndOfCSVFile value high-values.
 
+fd ColumnMapFile.
+    01 ColumnMapLine pic x(20).
+        88 EndOfColumnMapFile value high-values.
+
+fd CheckpointFile.
+    01 CheckpointRecord.
+        88 EndOfCheckpointFile value high-values.
+        02 CheckpointSourceFileName pic x(30).
+        02 CheckpointLine pic 9(6).
+
 fd AttendeesFile is global.
     copy DD-Attendee replacing Attendee by
         ==AttendeeRecord is global.
@@ -37,81 +53,148 @@ working-storage section.
         02 PaidDateFromWeb pic x(10).
         02 ArrivalDayFromWeb pic x(10).
         02 StayingLateFromWeb pic x(5).
+        02 AttendanceStatusFromCSV pic x value space.
+        02 PaymentStatusFromCSV pic x value space.
 
     01 AttendeesFileName pic x(20) value spaces.
     01 CSVSourceFileName pic x(30) value spaces.
+    01 ColumnMapFileName pic x(30) value "import-columns.cfg".
+    01 CheckpointFileName pic x(30) value "import-checkpoint.dat".
+    01 LastCheckpointedLine pic 9(6) value zero.
     01 CommandLineArgumentCount pic 9 value zero.
 
+    01 ColumnMapping.
+        02 ColumnName pic x(20) occurs 15 times indexed by ColumnIndex.
+    01 NumberOfColumns pic 99 value zero.
+
+    01 CSVTokens.
+        02 CSVToken pic x(40) occurs 15 times indexed by TokenIndex.
+
     01 RecordWriteStatus   pic x(2).
         88 Successful   value "00".
         88 RecordExists value "22".
         88 NoSuchRecord value "23".
 
+    01 CountOfLinesWithErrors pic 999 value zero.
+    01 RowValidationFlag pic 9 value 0.
+        88 RowIsValid value 1 when set to false is 0.
+    01 ValidationReason pic x(40) value spaces.
+    01 EmailAtCount pic 99 value zero.
+    01 EmailDotCount pic 99 value zero.
+    01 CommitResponse pic x value space.
+
 procedure division.
     accept CommandLineArgumentCount from argument-number
-    if CommandLineArgumentCount equal to 2 then
+    if CommandLineArgumentCount equal to 2 or CommandLineArgumentCount equal to 3 then
         accept CSVSourceFileName from argument-value
         accept AttendeesFileName from argument-value
     else
         move "barncamp-attendees.csv" to CSVSourceFileName
         move "attendees.dat" to AttendeesFileName
     end-if
+    if CommandLineArgumentCount equal to 3 then
+        accept ColumnMapFileName from argument-value
+    end-if
     display "Reading from " trim(CSVSourceFileName) " and writing to " trim(AttendeesFileName)
+
+    perform LoadColumnMapping
+
+    display spaces
+    display "Validating " trim(CSVSourceFileName)
+    display "========================================"
+    perform ValidateCSVFile
+
+    display spaces
+    display "Lines processed: " CountOfLinesProcessed
+    display "Lines with errors: " CountOfLinesWithErrors
+
+    if CountOfLinesWithErrors is greater than zero
+        display "Rows with errors will be skipped and will not be imported."
+    end-if
+
+    display spaces
+    display "Commit this import now? (Y/N)"
+    accept CommitResponse
+
+    if CommitResponse not equal to "Y" and CommitResponse not equal to "y" then
+        display "Import cancelled - no changes made to " trim(AttendeesFileName)
+        stop run
+    end-if
+
+    move zero to CountOfLinesProcessed
+    perform CommitCSVFile
+
+    display spaces
+    display "Total attendees imported is " CountOfLinesImported
+    display "Total attendees processed is " CountOfLinesProcessed
+stop run
+.
+
+ValidateCSVFile section.
     open input CSVSourceFile
-    open i-o AttendeesFile
     read CSVSourceFile
         at end set EndOfCSVFile to true
     end-read
     perform until EndOfCSVFile
-        initialize Attendee
-        unstring CSVFileInputLine
-            delimited by ","
-            into
-            Name of Attendee,
-            Email of Attendee,
-            AuthCode of Attendee,
-            AmountToPay of Attendee,
-            AmountPaid of Attendee,
-            PaidDateFromWeb,
-            Telephone of Attendee,
-            ArrivalDayFromWeb,
-            Diet of Attendee,
-            StayingLateFromWeb,
-            NumberOfKids of Attendee
-        end-unstring
-        if Name of Attendee not equal to 'Name' and Name of Attendee is not equal to spaces then
+        perform ParseAttendeeRow
+        if AttendeeName of Attendee not equal 'Name' and AttendeeName of Attendee not equal spaces
             add 1 to CountOfLinesProcessed
-            move ArrivalDayFromWeb(1:3) to ArrivalDay of Attendee
-            if PaidDateFromWeb is not equal to spaces then
-                move PaidDateFromWeb(1:2) to CentuaryPaid of Attendee
-                move PaidDateFromWeb(3:2) to YearPaid of Attendee
-                move PaidDateFromWeb(6:2) to MonthPaid of Attendee
-                move PaidDateFromWeb(9:2) to DayPaid of Attendee
+            perform ValidateAttendeeRow
+            if not RowIsValid
+                add 1 to CountOfLinesWithErrors
+                display "Row " CountOfLinesProcessed " (authcode " AuthCode of Attendee
+                    "): " trim(ValidationReason)
             end-if
-            evaluate AmountPaid of Attendee
-                when greater than zero set AttendeePaid of Attendee to true
-                when less than or equal to zero set AttendeeNotPaid of Attendee to true
-            end-evaluate
-            if NumberOfKids of Attendee is less than zero or greater than 5 then
-                move zero to NumberOfKids of Attendee
-            end-if
-            set AttendeeComing of Attendee to true
-            if StayingLateFromWeb equal to "true" then
-                set CanStayTillMonday of Attendee to true
-            else
-                set CanStayTillMonday of Attendee to false
+        end-if
+        read CSVSourceFile
+            at end set EndOfCSVFile to true
+        end-read
+    end-perform
+    close CSVSourceFile
+.
+
+CommitCSVFile section.
+    perform LoadCheckpoint
+    if LastCheckpointedLine is greater than zero
+        display "Resuming " trim(CSVSourceFileName) " after line " LastCheckpointedLine
+            " from a previous checkpoint"
+    end-if
+
+    open input CSVSourceFile
+    open i-o AttendeesFile
+    read CSVSourceFile
+        at end set EndOfCSVFile to true
+    end-read
+    perform until EndOfCSVFile
+        perform ParseAttendeeRow
+        if AttendeeName of Attendee not equal 'Name' and AttendeeName of Attendee not equal spaces
+            add 1 to CountOfLinesProcessed
+            if CountOfLinesProcessed is greater than LastCheckpointedLine
+                perform ValidateAttendeeRow
+                if RowIsValid
+                    write AttendeeRecord from Attendee
+                        invalid key
+                            if RecordExists
+                                rewrite AttendeeRecord from Attendee
+                                    invalid key
+                                        display "Error - status is " RecordWriteStatus
+                                    not invalid key
+                                        display "Updated existing record with authcode of " AuthCode of Attendee
+                                        add 1 to CountOfLinesImported
+                                end-rewrite
+                            else
+                                display "Error - status is " RecordWriteStatus
+                            end-if
+                        not invalid key
+                            display "Imported record with authcode of " AuthCode of Attendee
+                            add 1 to CountOfLinesImported
+                    end-write
+                    perform SaveCheckpoint
+                else
+                    display "Skipping row " CountOfLinesProcessed " (authcode " AuthCode of Attendee
+                        ") - failed validation"
+                end-if
             end-if
-            write AttendeeRecord from Attendee
-                invalid key
-                    if RecordExists
-                        display "Record for " AuthCode of Attendee "  already exists"
-                    else
-                        display "Error - status is " RecordWriteStatus
-                    end-if
-                not invalid key
-                    display "Imported record with authcode of " AuthCode of Attendee
-                    add 1 to CountOfLinesImported
-            end-write
         end-if
         read CSVSourceFile
             at end set EndOfCSVFile to true
@@ -119,9 +202,148 @@ procedure division.
     end-perform
     close AttendeesFile
     close CSVSourceFile
-    display "Total attendees imported is " CountOfLinesImported
-    display "Total attendees processed is " CountOfLinesProcessed
-stop run
+
+    perform ClearCheckpoint
+.
+
+LoadCheckpoint section.
+    move zero to LastCheckpointedLine
+    open input CheckpointFile
+    read CheckpointFile
+        at end set EndOfCheckpointFile to true
+    end-read
+    if not EndOfCheckpointFile and CheckpointSourceFileName equal to CSVSourceFileName
+        move CheckpointLine to LastCheckpointedLine
+    end-if
+    close CheckpointFile
+.
+
+SaveCheckpoint section.
+    move CSVSourceFileName to CheckpointSourceFileName
+    move CountOfLinesProcessed to CheckpointLine
+    open output CheckpointFile
+    write CheckpointRecord
+    close CheckpointFile
+.
+
+ClearCheckpoint section.
+    open output CheckpointFile
+    close CheckpointFile
+.
+
+LoadColumnMapping section.
+    move zero to NumberOfColumns
+    open input ColumnMapFile
+    read ColumnMapFile
+        at end set EndOfColumnMapFile to true
+    end-read
+    perform until EndOfColumnMapFile or NumberOfColumns equal to 15
+        add 1 to NumberOfColumns
+        move ColumnMapLine to ColumnName(NumberOfColumns)
+        read ColumnMapFile
+            at end set EndOfColumnMapFile to true
+        end-read
+    end-perform
+    if not EndOfColumnMapFile
+        display "WARNING: column map file has more than 15 columns - extra columns ignored"
+    end-if
+    close ColumnMapFile
+
+    if NumberOfColumns equal to zero then
+        move 13 to NumberOfColumns
+        move "Name" to ColumnName(1)
+        move "Email" to ColumnName(2)
+        move "AuthCode" to ColumnName(3)
+        move "AmountToPay" to ColumnName(4)
+        move "AmountPaid" to ColumnName(5)
+        move "DatePaid" to ColumnName(6)
+        move "Telephone" to ColumnName(7)
+        move "ArrivalDay" to ColumnName(8)
+        move "Diet" to ColumnName(9)
+        move "StayingLate" to ColumnName(10)
+        move "NumberOfKids" to ColumnName(11)
+        move "AttendanceStatus" to ColumnName(12)
+        move "PaymentStatus" to ColumnName(13)
+    end-if
+.
+
+ParseAttendeeRow section.
+    initialize Attendee
+    initialize TempAttendeeData
+    initialize CSVTokens
+    unstring CSVFileInputLine
+        delimited by ","
+        into
+        CSVToken(1), CSVToken(2), CSVToken(3), CSVToken(4), CSVToken(5),
+        CSVToken(6), CSVToken(7), CSVToken(8), CSVToken(9), CSVToken(10),
+        CSVToken(11), CSVToken(12), CSVToken(13), CSVToken(14), CSVToken(15)
+    end-unstring
+
+    perform varying ColumnIndex from 1 by 1 until ColumnIndex is greater than NumberOfColumns
+        evaluate ColumnName(ColumnIndex)
+            when "Name" move CSVToken(ColumnIndex) to AttendeeName of Attendee
+            when "Email" move CSVToken(ColumnIndex) to Email of Attendee
+            when "AuthCode" move CSVToken(ColumnIndex) to AuthCode of Attendee
+            when "AmountToPay" move CSVToken(ColumnIndex) to AmountToPay of Attendee
+            when "AmountPaid" move CSVToken(ColumnIndex) to AmountPaid of Attendee
+            when "DatePaid" move CSVToken(ColumnIndex) to PaidDateFromWeb
+            when "Telephone" move CSVToken(ColumnIndex) to Telephone of Attendee
+            when "ArrivalDay" move CSVToken(ColumnIndex) to ArrivalDayFromWeb
+            when "Diet" move CSVToken(ColumnIndex) to Diet of Attendee
+            when "StayingLate" move CSVToken(ColumnIndex) to StayingLateFromWeb
+            when "NumberOfKids" move CSVToken(ColumnIndex) to NumberOfKids of Attendee
+            when "AttendanceStatus" move CSVToken(ColumnIndex) to AttendanceStatusFromCSV
+            when "PaymentStatus" move CSVToken(ColumnIndex) to PaymentStatusFromCSV
+        end-evaluate
+    end-perform
+
+    move ArrivalDayFromWeb(1:3) to ArrivalDay of Attendee
+    if PaidDateFromWeb is not equal to spaces then
+        move PaidDateFromWeb(1:2) to CentuaryPaid of Attendee
+        move PaidDateFromWeb(3:2) to YearPaid of Attendee
+        move PaidDateFromWeb(6:2) to MonthPaid of Attendee
+        move PaidDateFromWeb(9:2) to DayPaid of Attendee
+    end-if
+    evaluate AmountPaid of Attendee
+        when greater than zero set AttendeePaid of Attendee to true
+        when less than or equal to zero set AttendeeNotPaid of Attendee to true
+    end-evaluate
+    set AttendeeComing of Attendee to true
+    if StayingLateFromWeb equal to "true" then
+        set CanStayTillMonday of Attendee to true
+    else
+        set CanStayTillMonday of Attendee to false
+    end-if
+    if AttendanceStatusFromCSV is not equal to space then
+        move AttendanceStatusFromCSV to AttendanceStatus of Attendee
+    end-if
+    if PaymentStatusFromCSV is not equal to space then
+        move PaymentStatusFromCSV to PaymentStatus of Attendee
+    end-if
+.
+
+ValidateAttendeeRow section.
+    set RowIsValid to true
+    move spaces to ValidationReason
+
+    move zero to EmailAtCount
+    inspect Email of Attendee tallying EmailAtCount for all "@"
+    move zero to EmailDotCount
+    inspect Email of Attendee tallying EmailDotCount for all "."
+    if EmailAtCount is not equal to 1 or EmailDotCount is equal to zero then
+        set RowIsValid to false
+        move "invalid email address" to ValidationReason
+    end-if
+
+    if RowIsValid and not ArrivalDayIsValid of Attendee then
+        set RowIsValid to false
+        move "invalid ArrivalDay" to ValidationReason
+    end-if
+
+    if RowIsValid and (NumberOfKids of Attendee is less than zero or greater than 5) then
+        set RowIsValid to false
+        move "NumberOfKids out of range" to ValidationReason
+    end-if
 .
 
 end program ImportAttendees.
