@@ -0,0 +1,31 @@
+identification division.
+function-id. createPronounceableAuthCode.
+
+data division.
+local-storage section.
+    01 CurrentTime.
+        02 filler   pic 9(4).
+        02 Seed     pic 9(4).
+
+    01 DecimalDigit   pic 99 value zero.
+    01 CurrentPosition pic 9(2) value zero.
+    01 Consonants pic x(20) value "BCDFGHJKLMNPQRSTVWXZ".
+    01 Vowels     pic x(5) value "AEIOU".
+
+linkage section.
+    01 NewAuthCode pic x(6) value spaces.
+
+procedure division returning NewAuthCode.
+    move spaces to NewAuthCode
+    accept CurrentTime from time
+    compute DecimalDigit = function random(Seed)
+    perform with test after varying CurrentPosition from 1 by 2
+        until CurrentPosition greater than 6
+        compute DecimalDigit = (function random * 20) + 1
+        move Consonants(DecimalDigit:1) to NewAuthCode(CurrentPosition:1)
+        compute DecimalDigit = (function random * 5) + 1
+        move Vowels(DecimalDigit:1) to NewAuthCode(CurrentPosition + 1:1)
+    end-perform
+    goback
+    .
+end function createPronounceableAuthCode.
