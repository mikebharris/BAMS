@@ -16,6 +16,11 @@ input-output section.
                     with duplicates
             alternate record key is Email of AttendeeRecord
                     with duplicates
+            alternate record key is Telephone of AttendeeRecord
+                    with duplicates
+            alternate record key is FamilyGroup of AttendeeRecord
+                    with duplicates
+            lock mode is manual
             file status is AttendeeStatus.
 
 data division.
@@ -40,15 +45,41 @@ linkage section.
     01 NumberOfAttendees pic 999 value zeroes.
     01 AttendeesOnSite pic 999 value zeroes.
     01 AttendeesToArrive pic 999 value zeroes.
+    01 AttendeesNotPaidToArrive pic 999 value zeroes.
     01 KidsOnSite pic 99 value zeros.
     01 KidsToArrive pic 99 value zeros.
     01 CountOfKids pic 99 value zeroes.
     01 ThisAuthCode pic x(6).
     01 ThisEmail pic x(25) value spaces.
     01 ThisName pic x(25) value spaces.
+    01 ThisTelephone pic x(14) value spaces.
     01 DayOfWeek pic x(3) value spaces.
         88 ValidDayOfWeek values "Wed", "Thu", "Fri", "Sat", "Sun".
 
+    01 ThisFamilyGroup pic x(10) value spaces.
+    01 FamilyGroupCount pic 99 value zero.
+    01 FamilyGroupAttendees.
+        02 FamilyGroupMember occurs 20 times indexed by FamilyGroupIndex.
+            03 FamilyAuthCode pic x(6).
+            03 FamilyName pic x(25).
+            03 FamilyEmail pic x(40).
+            03 FamilyArrivalDay pic xxx.
+            03 FamilyAttendanceStatus pic a.
+            03 FamilyAmountToPay pic 999.
+            03 FamilyAmountPaid pic 999.
+            03 FamilyPaymentStatus pic a.
+            03 FamilyNumberOfKids pic 99.
+
+    01 SimulateFlag pic 9 value 0.
+        88 SimulateOnly value 1 when set to false is 0.
+
+    01 SignedUpAttendees pic 999 value zeroes.
+    01 ActiveAttendees pic 999 value zeroes.
+    01 CancelledAttendees pic 999 value zeroes.
+
+    01 PaidOnDay pic 9(4) value zeroes.
+    01 ToPayOnDay pic 9(4) value zeroes.
+
 procedure division using CustomFileName.
     if CustomFileName not equal to spaces
         move CustomFileName to AttendeeFileName
@@ -57,9 +88,24 @@ procedure division using CustomFileName.
     end-if
     goback.
 
-entry "AddAttendee" using ThisAttendee
+entry "AddAttendee" using ThisAttendee, SimulateFlag
+    if SimulateOnly
+        open input AttendeesFile
+        move AuthCode of ThisAttendee to AuthCode of AttendeeRecord
+        read AttendeesFile
+            key is AuthCode of AttendeeRecord
+        end-read
+        if Successful then
+            move "22" to AttendeeStatus
+        else
+            move "00" to AttendeeStatus
+        end-if
+        close AttendeesFile
+        goback
+    end-if
+
     call "C$COPY" using AttendeeFileName, BackupFileName, 0
-    open i-o AttendeesFile
+    open i-o AttendeesFile with lock
         write AttendeeRecord from ThisAttendee
             invalid key
                 if RecordExists
@@ -72,9 +118,19 @@ entry "AddAttendee" using ThisAttendee
     goback
     .
 
-entry "UpdateAttendee" using ThisAttendee
+entry "UpdateAttendee" using ThisAttendee, SimulateFlag
+    if SimulateOnly
+        open input AttendeesFile
+        move AuthCode of ThisAttendee to AuthCode of AttendeeRecord
+        read AttendeesFile
+            key is AuthCode of AttendeeRecord
+        end-read
+        close AttendeesFile
+        goback
+    end-if
+
     call "C$COPY" using AttendeeFileName, BackupFileName, 0
-    open i-o AttendeesFile
+    open i-o AttendeesFile with lock
         move ThisAttendee to AttendeeRecord
         rewrite AttendeeRecord
             invalid key
@@ -124,6 +180,51 @@ entry "GetAttendeeByName" using ThisName, ThisAttendee
     goback
     .
 
+entry "GetAttendeeByTelephone" using ThisTelephone, ThisAttendee
+    initialize ThisAttendee
+    open input AttendeesFile
+    move ThisTelephone to Telephone of AttendeeRecord
+    read AttendeesFile record into ThisAttendee
+        key is Telephone of AttendeeRecord
+        invalid key display "Record for " ThisTelephone " not found - " AttendeeStatus
+    end-read
+    close AttendeesFile
+    goback
+    .
+
+entry "GetAttendeesByFamilyGroup" using ThisFamilyGroup, FamilyGroupAttendees, FamilyGroupCount
+    move zero to FamilyGroupCount
+    move ThisFamilyGroup to FamilyGroup of AttendeeRecord
+    open input AttendeesFile
+    start AttendeesFile key is equal to FamilyGroup of AttendeeRecord
+        invalid key
+            close AttendeesFile
+            goback
+    end-start
+    read AttendeesFile next record
+        at end set EndOfAttendeesFile to true
+    end-read
+    perform until EndOfAttendeesFile
+            or FamilyGroup of AttendeeRecord is not equal to ThisFamilyGroup
+            or FamilyGroupCount is equal to 20
+        add 1 to FamilyGroupCount
+        move AuthCode of AttendeeRecord to FamilyAuthCode(FamilyGroupCount)
+        move Name of AttendeeRecord to FamilyName(FamilyGroupCount)
+        move Email of AttendeeRecord to FamilyEmail(FamilyGroupCount)
+        move ArrivalDay of AttendeeRecord to FamilyArrivalDay(FamilyGroupCount)
+        move AttendanceStatus of AttendeeRecord to FamilyAttendanceStatus(FamilyGroupCount)
+        move AmountToPay of AttendeeRecord to FamilyAmountToPay(FamilyGroupCount)
+        move AmountPaid of AttendeeRecord to FamilyAmountPaid(FamilyGroupCount)
+        move PaymentStatus of AttendeeRecord to FamilyPaymentStatus(FamilyGroupCount)
+        move NumberOfKids of AttendeeRecord to FamilyNumberOfKids(FamilyGroupCount)
+        read AttendeesFile next record
+            at end set EndOfAttendeesFile to true
+        end-read
+    end-perform
+    close AttendeesFile
+    goback
+    .
+
 entry "ListAttendees"
     move zeros to AuthCode of AttendeeRecord
     start AttendeesFile key is greater than AuthCode of AttendeeRecord
@@ -159,6 +260,29 @@ entry "CountOfAttendees" using NumberOfAttendees
     goback
     .
 
+entry "CountOfAttendeesByStatus" using SignedUpAttendees, ActiveAttendees, CancelledAttendees
+    move zero to SignedUpAttendees, ActiveAttendees, CancelledAttendees
+    move zeros to AuthCode of AttendeeRecord
+    start AttendeesFile key is greater than AuthCode of AttendeeRecord
+    open input AttendeesFile
+        read AttendeesFile next record
+            at end set EndOfAttendeesFile to true
+        end-read
+        perform until EndOfAttendeesFile
+            add 1 to SignedUpAttendees
+            if AttendeeCancelled of AttendeeRecord
+                add 1 to CancelledAttendees
+            else
+                add 1 to ActiveAttendees
+            end-if
+            read AttendeesFile next record
+                at end set EndOfAttendeesFile to true
+            end-read
+        end-perform
+    close AttendeesFile
+    goback
+    .
+
 entry "AttendeeStats" using NumberOfAttendees, AttendeesOnSite, AttendeesToArrive, KidsOnSite, KidsToArrive
     move zero to NumberOfAttendees
     move zero to AttendeesOnSite
@@ -205,8 +329,8 @@ entry "NumberOfKids" using CountOfKids
     goback
     .
 
-entry "AttendeesToArriveOnDay" using DayOfWeek, AttendeesToArrive, KidsToArrive
-    initialize AttendeesToArrive, KidsToArrive
+entry "AttendeesToArriveOnDay" using DayOfWeek, AttendeesToArrive, KidsToArrive, AttendeesNotPaidToArrive
+    initialize AttendeesToArrive, KidsToArrive, AttendeesNotPaidToArrive
     if ValidDayOfWeek
         move zeros to AuthCode of AttendeeRecord
         start AttendeesFile key is greater than AuthCode of AttendeeRecord
@@ -220,6 +344,35 @@ entry "AttendeesToArriveOnDay" using DayOfWeek, AttendeesToArrive, KidsToArrive
                         and ArrivalDay of AttendeeRecord is equal to DayOfWeek
                             add 1 to AttendeesToArrive
                             add NumberOfKids of AttendeeRecord to KidsToArrive
+                            if AttendeeNotPaid of AttendeeRecord
+                                add 1 to AttendeesNotPaidToArrive
+                            end-if
+                end-evaluate
+                read AttendeesFile next record
+                    at end set EndOfAttendeesFile to true
+                end-read
+            end-perform
+        close AttendeesFile
+    end-if
+    goback
+    .
+
+entry "IncomeToArriveOnDay" using DayOfWeek, PaidOnDay, ToPayOnDay
+    initialize PaidOnDay, ToPayOnDay
+    if ValidDayOfWeek
+        move zeros to AuthCode of AttendeeRecord
+        start AttendeesFile key is greater than AuthCode of AttendeeRecord
+        open input AttendeesFile
+            read AttendeesFile next record
+                at end set EndOfAttendeesFile to true
+            end-read
+            perform until EndOfAttendeesFile
+                evaluate true
+                    when AttendeeComing of AttendeeRecord
+                        and ArrivalDay of AttendeeRecord is equal to DayOfWeek
+                            add AmountPaid of AttendeeRecord to PaidOnDay
+                            add AmountToPay of AttendeeRecord to ToPayOnDay
+                            subtract AmountPaid of AttendeeRecord from ToPayOnDay
                 end-evaluate
                 read AttendeesFile next record
                     at end set EndOfAttendeesFile to true
