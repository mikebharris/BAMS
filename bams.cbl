@@ -8,7 +8,9 @@ configuration section.
         alphabet mixed is " ZzYyXxWwVvUuTtSsRrQqPpOoNnMmLlKkJjIiHhGgFfEeDdCcBbAa".
         class HexNumber is "0" thru "9", "A" thru "F", "a" thru "f".
     repository.
-        function all intrinsic.
+        function all intrinsic
+        function createAuthCode
+        function createPronounceableAuthCode.
 
 input-output section.
     file-control.
@@ -16,11 +18,27 @@ input-output section.
             organization is indexed
             access mode is dynamic
             record key is AuthCode of AttendeeRecord
+            lock mode is manual
             file status is AttendeeStatus.
 
         select optional BackupFile assign to BackupFileName
             organization is line sequential.
 
+        select optional WaitingListFile assign to WaitingListFileName
+            organization is line sequential.
+
+        select optional ReceiptFile assign to ReceiptFileName
+            organization is line sequential.
+
+        select optional EditHistoryFile assign to EditHistoryFileName
+            organization is line sequential.
+
+        select optional ColourSettingsFile assign to ColourSettingsFileName
+            organization is line sequential.
+
+        select optional EventDetailsFile assign to EventDetailsFileName
+            organization is line sequential.
+
 data division.
 file section.
     fd AttendeesFile is global.
@@ -33,13 +51,73 @@ file section.
             ==BackupRecord.
             88 EndOfBackupFile value high-values==.
 
+    fd WaitingListFile.
+        copy DD-Attendee replacing Attendee by
+            ==WaitingListRecord.
+            88 EndOfWaitingListFile value high-values==.
+
+    fd ReceiptFile.
+        01 ReceiptLine pic x(80).
+
+    fd EditHistoryFile.
+        01 EditHistoryLine pic x(100).
+
+    fd ColourSettingsFile.
+        01 ColourSettingsRecord.
+            02 SavedForegroundColour pic 9.
+            02 SavedBackgroundColour pic 9.
+
+    fd EventDetailsFile.
+        copy DD-EventDetails replacing EventDetails by
+            ==EventDetailsRecord==.
+
 working-storage section.
 
     01 AddAttendeeFlag pic 9 value 0.
         88 AddAttendeeFlagOn value 1 when set to false is 0.
 
+    01 CheckInModeFlag pic 9 value 0.
+        88 CheckInModeOn value 1 when set to false is 0.
+    01 CheckInOption pic x(10) value spaces.
+    01 AuthCodeToCheckIn pic x(6) value spaces.
+
     01 AttendeesFileName pic x(20) value "attendees.dat".
     01 BackupFileName pic x(20) value "attendees.bak".
+    01 WaitingListFileName pic x(20) value "waiting-list.dat".
+    01 ReceiptFileName pic x(20) value "receipt.txt".
+    01 EditHistoryFileName pic x(20) value "edit-history.log".
+    01 ColourSettingsFileName pic x(20) value "colour-settings.dat".
+    01 ClamsFileName pic x(20) value "clams_export.csv".
+    01 EventDetailsFileName pic x(20) value "event-details.dat".
+
+    copy DD-EventDetails.
+
+    01 AttendeesTableCapacity constant as 200.
+    01 WaitingListWarningThreshold constant as 195.
+
+    01 WaitingListResponse pic x value space.
+        88 RouteNewSignUpToWaitingList values "Y", "y".
+
+    01 AuthCodeStyle pic x value "H".
+        88 AuthCodeStyleIsPronounceable values "P", "p".
+
+    01 TicketPrices.
+        02 AdultTicketPrice pic 999 value 50.
+        02 ChildTicketPrice pic 999 value 25.
+        02 ConcessionTicketPrice pic 999 value 35.
+        02 VolunteerTicketPrice pic 999 value 0.
+
+    01 DuplicateWarningResponse pic x value space.
+        88 ProceedDespiteDuplicate values "Y", "y".
+    01 PossibleDuplicateFound pic 9 value 0.
+        88 DuplicateFound value 1 when set to false is 0.
+    01 DuplicateCheckRow pic 999 value zero.
+
+    01 Balance pic 999 value zero.
+    01 InstalmentAmountEntry pic 999 value zero.
+
+    copy DD-Attendee replacing Attendee by ==AttendeeBeforeEdit==.
+    01 EditHistoryTimestamp pic x(8) value spaces.
 
     01 AttendeeStatus   pic x(2).
         88 Successful   value "00".
@@ -56,6 +134,11 @@ working-storage section.
             03 Name     pic x(25) value spaces.
             03 Email    pic x(40) value spaces.
             03 AuthCode pic x(6) value all "0".
+            03 TicketType pic x value "A".
+                88 TicketTypeIsAdult value "A".
+                88 TicketTypeIsChild value "C".
+                88 TicketTypeIsConcession value "N".
+                88 TicketTypeIsVolunteer value "V".
             03 AmountToPay pic 999 value 40.
             03 PaymentStatus pic a value "N".
                 88 AttendeePaid values "Y", "y".
@@ -73,7 +156,9 @@ working-storage section.
                 88 ArrivalDayIsThursday value "Thu".
                 88 ArrivalDayIsFriday value "Fri".
                 88 ArrivalDayIsSaturday value "Sat".
-            03 NumberOfKids pic 9 value zero.
+            03 NumberOfKids pic 99 value zero.
+            03 KidsAges.
+                04 KidAge pic 99 occurs 9 times indexed by KidAgeIndex.
             03 AttendanceStatus pic a value "C".
                 88 AttendeeComing values "C", "c".
                 88 AttendeeArrived values "A", "a".
@@ -81,6 +166,56 @@ working-storage section.
             03 StayingTillMonday pic 9 value 0.
                 88 CanStayTillMonday value 1 when set to false is 0.
             03 Diet pic x(60) value spaces.
+            03 DepartureDay pic xxx value spaces.
+                88 DepartureDayIsValid values "Wed", "Thu", "Fri", "Sat", "Sun", "Mon".
+                88 DepartureDayIsWednesday value "Wed".
+                88 DepartureDayIsThursday value "Thu".
+                88 DepartureDayIsFriday value "Fri".
+                88 DepartureDayIsSaturday value "Sat".
+                88 DepartureDayIsSunday value "Sun".
+                88 DepartureDayIsMonday value "Mon".
+            03 CancellationReason pic x(40) value spaces.
+            03 CancelledDate value zeroes.
+                04 CentuaryCancelled pic 99.
+                04 YearCancelled pic 99.
+                04 MonthCancelled pic 99.
+                04 DayCancelled pic 99.
+            03 NumberOfInstalments pic 9 value zero.
+            03 Instalments.
+                04 Instalment occurs 5 times indexed by InstalmentIndex.
+                    05 InstalmentAmount pic 999 value zero.
+                    05 InstalmentDate value zeroes.
+                        06 CentuaryInstalment pic 99.
+                        06 YearInstalment pic 99.
+                        06 MonthInstalment pic 99.
+                        06 DayInstalment pic 99.
+            03 FamilyGroup pic x(10) value spaces.
+            03 AttendeeRole pic x value "C".
+                88 AttendeeRoleIsCamper value "C".
+                88 AttendeeRoleIsVolunteer value "V".
+                88 AttendeeRoleIsLeader value "L".
+            03 DBSCheckDate pic x(8) value spaces.
+            03 EmergencyContactName pic x(25) value spaces.
+            03 EmergencyContactTelephone pic x(14) value spaces.
+            03 MedicalNotes pic x(60) value spaces.
+            03 PitchReference pic x(10) value spaces.
+            03 VehicleRegistration pic x(10) value spaces.
+            03 NeedsParking pic 9 value 0.
+                88 AttendeeNeedsParking value 1 when set to false is 0.
+            03 MerchandiseSize pic x(4) value spaces.
+                88 MerchandiseSizeIsSmall value "S".
+                88 MerchandiseSizeIsMedium value "M".
+                88 MerchandiseSizeIsLarge value "L".
+                88 MerchandiseSizeIsXLarge value "XL".
+            03 MerchandiseQuantity pic 99 value zero.
+            03 WaiverSigned pic a value "N".
+                88 WaiverIsSigned values "Y", "y".
+                88 WaiverNotSigned values "N", "n".
+            03 WaiverDate value zeroes.
+                04 CentuaryWaiver pic 99.
+                04 YearWaiver pic 99.
+                04 MonthWaiver pic 99.
+                04 DayWaiver pic 99.
 
     01 AuthCodeToSearchFor pic x(6) value all "0".
 
@@ -99,6 +234,8 @@ working-storage section.
 
     01 EmailToSearchFor pic x(40) value spaces.
     01 NameToSearchFor pic x(25).
+    01 ArrivalDayToSearchFor pic xxx value spaces.
+    01 PaymentStatusToSearchFor pic a value space.
     01 NumberOfAttendees pic 999.
 
     01 Command pic x.
@@ -112,15 +249,17 @@ working-storage section.
     01 CurrentAttendeeNumber pic 999 value zero.
     01 CurrentRow pic 99 value zero.
 
+    01 KidsAgesEntry pic x(20) value spaces.
+
     01 CurrentDayOfWeek pic 9 value zero.
     01 DaysOfTheWeek value "MonTueWedThuFriSatSun".
         02 DayOfTheWeek pic xxx occurs 7 times.
             88 ValidDayOfWeek values "Mon", "Tue", "Wed", "Thu", "Fri", "Sat", "Sun".
 
-    01 DefaultAmountToPay constant as 50.
 
     01 FirstRecordToShow pic 999 value 1.
     01 ForegroundColour pic 9 value 2.
+    01 BackgroundColour pic 9 value 0.
 
     01 RowNumberFound pic 999 value zero.
     copy DD-ScreenHeader.
@@ -128,14 +267,18 @@ working-storage section.
     01 PageOffset pic 999 value 1.
     01 RecordsPerPage constant as 20.
     01 RecordSelected pic 999.
+    01 BulkMarkFromRow pic 999 value zero.
+    01 BulkMarkToRow pic 999 value zero.
 
     01 RecordStatus pic 9 value 0.
         88 RecordFound value 1 when set to false is 0.
 
 screen section.
-    01 HomeScreen background-color 0 foreground-color ForegroundColour.
+    01 HomeScreen background-color BackgroundColour foreground-color ForegroundColour.
         03 blank screen.
         03 line 1 column 1 from ScreenHeader reverse-video.
+        03 line 2 column 1 value "Event: ".
+        03 line 2 column plus 1 from EventName of EventDetails.
         03 line 5 column 34 value "Welcome to BAMS" underline.
         03 line 7 column 36 value "Today is ".
         03 line 7 column plus 1 from DayOfTheWeek(CurrentDayOfWeek).
@@ -162,49 +305,129 @@ screen section.
         03 line 16 column 45 value "Kids to arrive today: ".
         03 pic z9 line 16 column plus 2 from KidsToArriveToday.
         03 line 24 column 1
-            value "Commands: F2 List, F3 Add, F4 Edit, F10 Exit                                 " reverse-video.
+            value "Commands: F2 List, F3 Add, F4 Edit, F9 Colour, F11 CLAMS, F12 Event, F10 Exit" reverse-video.
         03 line 24 column 78 to Command.
 
-    01 EditAttendeeScreen background-color 0 foreground-color ForegroundColour.
+    01 ColourSettingsScreen background-color BackgroundColour foreground-color ForegroundColour.
+        03 blank screen.
+        03 line 1 column 1 from ScreenHeader reverse-video.
+        03 line 5 column 5 value "Colour scheme" underline.
+        03 line 8 column 5 value "Foreground colour (0-7):".
+        03 pic 9 line 8 column 31 from ForegroundColour.
+        03 line 10 column 5 value "Background colour (0-7):".
+        03 pic 9 line 10 column 31 from BackgroundColour.
+        03 line 13 column 5 value "Sample text in the chosen scheme"
+            foreground-color ForegroundColour background-color BackgroundColour.
+        03 line 24 column 1
+            value "Commands: F1 Home, F5 Foreground+, F6 Background+, F8 Save                  " reverse-video.
+        03 line 24 column 78 to Command.
+
+    01 EventDetailsScreen background-color BackgroundColour foreground-color ForegroundColour.
+        03 blank screen.
+        03 line 1 column 1 from ScreenHeader reverse-video.
+        03 line 5 column 5 value "Event details" underline.
+        03 line 8 column 5 value "Event name:".
+        03 pic x(40) line 8 column 20 using EventName of EventDetails.
+        03 line 10 column 5 value "Site:".
+        03 pic x(40) line 10 column 20 using EventSite of EventDetails.
+        03 line 12 column 5 value "Start date:".
+        03 pic 99 line 12 column 20 from DayEventStart of EventDetails.
+        03 line 12 column plus 1 value "/".
+        03 pic 99 line 12 column plus 1 from MonthEventStart of EventDetails.
+        03 line 12 column plus 1 value "/".
+        03 pic 99 line 12 column plus 1 from CentuaryEventStart of EventDetails.
+        03 pic 99 line 12 column plus 1 from YearEventStart of EventDetails.
+        03 line 12 column plus 2 value "(F5 to set to today)".
+        03 line 14 column 5 value "End date:".
+        03 pic 99 line 14 column 20 from DayEventEnd of EventDetails.
+        03 line 14 column plus 1 value "/".
+        03 pic 99 line 14 column plus 1 from MonthEventEnd of EventDetails.
+        03 line 14 column plus 1 value "/".
+        03 pic 99 line 14 column plus 1 from CentuaryEventEnd of EventDetails.
+        03 pic 99 line 14 column plus 1 from YearEventEnd of EventDetails.
+        03 line 14 column plus 2 value "(F6 to set to today)".
+        03 line 24 column 1
+            value "Commands: F1 Home, F5 Start=today, F6 End=today, F8 Save             " reverse-video.
+        03 line 24 column 78 to Command.
+
+    01 EditAttendeeScreen background-color BackgroundColour foreground-color ForegroundColour.
         03 blank screen.
         03 line 1 column 1 from ScreenHeader reverse-video.
         03 line 2 column 1 value "AuthCode:".
         03 line 2 column 15 from AuthCode of CurrentAttendee.
         03 line 2 column 76 value "#".
         03 line 2 column plus 1 from CurrentAttendeeNumber.
+        03 line 3 column 1 value "Emergency:".
+        03 line 3 column 15 using EmergencyContactName of CurrentAttendee.
+        03 line 3 column 45 value "Phone:".
+        03 line 3 column 52 using EmergencyContactTelephone of CurrentAttendee.
         03 line 4 column 1 value "Name:".
-        03 line 4 column 15 using Name of CurrentAttendee required.
+        03 line 4 column 15 using AttendeeName of CurrentAttendee required.
+        03 line 5 column 1 value "Vehicle reg:".
+        03 line 5 column 15 using VehicleRegistration of CurrentAttendee.
+        03 line 5 column 35 value "Parking?:".
+        03 pic 9 line 5 column 48 using NeedsParking of CurrentAttendee.
+        03 line 5 column plus 2 value "(1=Yes,0=No)".
         03 line 6 column 1 value "Email:".
         03 line 6 column 15 using Email of CurrentAttendee.
+        03 line 7 column 1 value "Merch size:".
+        03 line 7 column 15 using MerchandiseSize of CurrentAttendee.
+        03 line 7 column 35 value "Qty:".
+        03 pic 99 line 7 column 48 using MerchandiseQuantity of CurrentAttendee.
         03 line 8 column 1 value "Telephone:".
         03 line 8 column 15 using Telephone of CurrentAttendee.
+        03 line 9 column 1 value "Pitch:".
+        03 line 9 column 15 using PitchReference of CurrentAttendee.
         03 line 10 column 1 value "Arrival day:".
         03 line 10 column 15 from ArrivalDay of CurrentAttendee.
         03 line 10 column plus 2 value "(Wed/Thu/Fri/Sat)".
+        03 line 10 column 45 value "Departs:".
+        03 line 10 column 56 from DepartureDay of CurrentAttendee.
+        03 line 11 column 1 value "Waiver?:".
+        03 line 11 column 15 from WaiverSigned of CurrentAttendee.
+        03 line 11 column plus 2 value "(F2 to toggle)".
         03 line 12 column 1 value "Status:".
         03 line 12 column 15 from AttendanceStatus of CurrentAttendee.
         03 line 12 column plus 2 value "(A = arrived, C = coming, X = cancelled)".
         03 line 14 column 1 value "Kids:".
-        03 pic 9 line 14 column 15 using NumberOfKids of CurrentAttendee required.
+        03 pic 99 line 14 column 15 using NumberOfKids of CurrentAttendee required.
+        03 line 14 column 35 value "Ticket:".
+        03 line 14 column 48 from TicketType of CurrentAttendee.
+        03 line 15 column 1 value "Kids ages:".
+        03 line 15 column 15 using KidsAgesEntry.
+        03 line 15 column plus 2 value "(comma-separated, e.g. 3,7,12)".
         03 line 16 column 1 value "Pay amount:".
         03 pic 999 line 16 column 15 using AmountToPay of CurrentAttendee required full.
+        03 line 16 column 35 value "Paid so far:".
+        03 pic 999 line 16 column 48 from AmountPaid of CurrentAttendee.
         03 line 18 column 1 value "Paid?:".
         03 line 18 column 15 from PaymentStatus of CurrentAttendee.
+        03 line 18 column 35 value "Balance:".
+        03 pic 999 line 18 column 48 from Balance.
         03 line 20 column 1 value "Diet issues:".
         03 line 20 column 15 using Diet of CurrentAttendee.
-        03 line 24 column 1 value "Commands: F1 Home; Toggle: F5 Arrival, F6 Status, F7 Paid; F8 Save            " reverse-video.
+        03 line 21 column 1 value "Role:".
+        03 line 21 column 15 from AttendeeRole of CurrentAttendee.
+        03 line 21 column plus 2 value "(C/V/L)".
+        03 line 21 column 35 value "DBS date:".
+        03 line 21 column 48 using DBSCheckDate of CurrentAttendee.
+        03 line 22 column 1 value "Cancelled:".
+        03 line 22 column 15 from CancellationReason of CurrentAttendee.
+        03 line 23 column 1 value "Medical notes:".
+        03 line 23 column 16 using MedicalNotes of CurrentAttendee.
+        03 line 24 column 1 value "F1,F2 Waiv,F5 Arriv,F6 Stat,F7 Paid,F9 Dep,F11 Tkt,F12 Role; F8 Save,F10 Pay" reverse-video.
         03 line 24 column 78 to Command.
 
-    01 ListScreen background-color 0 foreground-color ForegroundColour.
+    01 ListScreen background-color BackgroundColour foreground-color ForegroundColour.
         03 blank screen.
         03 line 1 column 1 from ScreenHeader reverse-video.
         03 line 2 column 1 value "Num" underline.
         03 line 2 column 6 value "Name" underline.
         03 line 2 column 31 value "Email" underline.
         03 line 2 column 71 value "AuthCode" underline.
-        03 line 24 column 1 value "Commands: F1 Home, PgUp/PgDown to scroll, Enter number and press ENTER         " reverse-video.
+        03 line 24 column 1 value "Commands: F1 Home, PgUp/PgDown, Enter number+ENTER to view, F5 Mark arrived  " reverse-video.
 
-    01 SearchScreen background-color 0 foreground-color ForegroundColour.
+    01 SearchScreen background-color BackgroundColour foreground-color ForegroundColour.
         03 blank screen.
         03 line 1 column 1 from ScreenHeader reverse-video.
         03 line 2 column 1 value "Enter AuthCode, Name, or Email and search - F2 to list all attendees:".
@@ -214,34 +437,71 @@ screen section.
         03 line 6 column plus 2 to NameToSearchFor.
         03 line 8 column 1 value "Email:    ".
         03 line 8 column plus 2 to EmailToSearchFor.
+        03 line 10 column 1 value "Arrival:  ".
+        03 line 10 column plus 2 to ArrivalDayToSearchFor.
+        03 line 12 column 1 value "Paid?:    ".
+        03 line 12 column plus 2 to PaymentStatusToSearchFor.
         03 line 24 column 1
-            value "Commands: F1 Home, F2 List; Search: F5 AuthCode, F6 Name, F7 Email           " reverse-video.
+            value "F1 Home, F2 List; Search: F5 AuthCode, F6 Name, F7 Email, F8 Arrival, F9 Paid" reverse-video.
 
-    01 ViewAttendeeScreen background-color 0 foreground-color ForegroundColour.
+    01 ViewAttendeeScreen background-color BackgroundColour foreground-color ForegroundColour.
         03 blank screen.
         03 line 1 column 1 from ScreenHeader reverse-video.
         03 line 2 column 1 value "AuthCode:".
         03 line 2 column 15 from AuthCode of CurrentAttendee.
+        03 line 3 column 1 value "Emergency:".
+        03 line 3 column 15 from EmergencyContactName of CurrentAttendee.
+        03 line 3 column 45 value "Phone:".
+        03 line 3 column 52 from EmergencyContactTelephone of CurrentAttendee.
         03 line 4 column 1 value "Name:".
-        03 line 4 column 15 from Name of CurrentAttendee.
+        03 line 4 column 15 from AttendeeName of CurrentAttendee.
+        03 line 5 column 1 value "Vehicle reg:".
+        03 line 5 column 15 from VehicleRegistration of CurrentAttendee.
+        03 line 5 column 35 value "Parking?:".
+        03 line 5 column 48 from NeedsParking of CurrentAttendee.
         03 line 6 column 1 value "Email:".
         03 line 6 column 15 from Email of CurrentAttendee.
+        03 line 7 column 1 value "Merch size:".
+        03 line 7 column 15 from MerchandiseSize of CurrentAttendee.
+        03 line 7 column 35 value "Qty:".
+        03 line 7 column 48 from MerchandiseQuantity of CurrentAttendee.
         03 line 8 column 1 value "Telephone:".
         03 line 8 column 15 from Telephone of CurrentAttendee.
+        03 line 9 column 1 value "Pitch:".
+        03 line 9 column 15 from PitchReference of CurrentAttendee.
         03 line 10 column 1 value "Arrival day:".
         03 line 10 column 15 from ArrivalDay of CurrentAttendee.
+        03 line 10 column 45 value "Departs:".
+        03 line 10 column 56 from DepartureDay of CurrentAttendee.
+        03 line 11 column 1 value "Waiver?:".
+        03 line 11 column 15 from WaiverSigned of CurrentAttendee.
         03 line 12 column 1 value "Status:".
         03 line 12 column 15 from AttendanceStatus of CurrentAttendee.
         03 line 14 column 1 value "Kids:".
         03 line 14 column 15 from NumberOfKids of CurrentAttendee.
+        03 line 14 column 35 value "Ticket:".
+        03 line 14 column 48 from TicketType of CurrentAttendee.
+        03 line 15 column 1 value "Kids ages:".
+        03 line 15 column 15 from KidsAgesEntry.
         03 line 16 column 1 value "Pay amount:".
         03 pic 999 line 16 column 15 from AmountToPay of CurrentAttendee.
+        03 line 16 column 35 value "Paid so far:".
+        03 pic 999 line 16 column 48 from AmountPaid of CurrentAttendee.
         03 line 18 column 1 value "Paid?:".
         03 line 18 column 15 from PaymentStatus of CurrentAttendee.
+        03 line 18 column 35 value "Balance:".
+        03 pic 999 line 18 column 48 from Balance.
         03 line 20 column 1 value "Diet issues:".
         03 line 20 column 15 from Diet of CurrentAttendee.
+        03 line 21 column 1 value "Role:".
+        03 line 21 column 15 from AttendeeRole of CurrentAttendee.
+        03 line 21 column plus 2 value "(C/V/L)".
+        03 line 21 column 35 value "DBS date:".
+        03 line 21 column 48 from DBSCheckDate of CurrentAttendee.
+        03 line 22 column 1 value "Cancelled:".
+        03 line 22 column 15 from CancellationReason of CurrentAttendee.
         03 line 24 column 1
-            value "Commands: F1 Home, F4 Edit                                                   " reverse-video.
+            value "Commands: F1 Home, F4 Edit, F7 Print receipt                                 " reverse-video.
         03 line 24 column 78 to Command.
 
 
@@ -251,15 +511,36 @@ Setup section.
     perform EnableExtendedKeyInput
     perform SetupAttendeesDataFileName
     perform LoadDataFileIntoTable
+    perform LoadColourSettings
+    perform LoadEventDetails
 .
 
 Main section.
-    perform until CommandKeyIsF10
-        perform DisplayHomeScreen
-    end-perform
+    if CheckInModeOn then
+        perform CheckInByAuthCode
+    else
+        perform until CommandKeyIsF10
+            perform DisplayHomeScreen
+        end-perform
+    end-if
 
     stop run.
 
+CheckInByAuthCode section.
+    move AuthCodeToCheckIn to AuthCodeToSearchFor
+    perform SearchByAuthCode
+    if not RecordFound then
+        display "No attendee found for AuthCode " function trim(AuthCodeToCheckIn)
+        exit section
+    end-if
+
+    move CurrentAttendee to AttendeeBeforeEdit
+    set AttendeeArrived of CurrentAttendee to true
+    set AddAttendeeFlagOn to false
+    perform SaveAttendee
+    display "Checked in " AuthCode of CurrentAttendee " (" function trim(AttendeeName of CurrentAttendee) ")"
+.
+
 DisplayHomeScreen section.
     perform SetupHomeScreenStats
     accept HomeScreen from crt end-accept
@@ -270,15 +551,96 @@ DisplayHomeScreen section.
             perform EditAttendee
         when CommandKeyIsF3 perform AddAttendee
         when CommandKeyIsF4 perform SearchAttendees
-        when CommandKeyIsF9
-            if ForegroundColour is equal to 7 then
-                move 2 to ForegroundColour
-            else
-                add 1 to ForegroundColour
-            end-if
+        when CommandKeyIsF9 perform ColourSettings
+        when CommandKeyIsF11 perform ExportToClams
+        when CommandKeyIsF12 perform EditEventDetails
     end-evaluate
 .
 
+ExportToClams section.
+    call "ClamsExport" using AttendeesFileName, ClamsFileName
+    display spaces
+    display "Pitch allocations sent to CLAMS - see " function trim(ClamsFileName)
+.
+
+ColourSettings section.
+    perform until CommandKeyIsF1
+        accept ColourSettingsScreen from crt end-accept
+        evaluate true
+            when CommandKeyIsF5
+                if ForegroundColour is equal to 7 then
+                    move 0 to ForegroundColour
+                else
+                    add 1 to ForegroundColour
+                end-if
+            when CommandKeyIsF6
+                if BackgroundColour is equal to 7 then
+                    move 0 to BackgroundColour
+                else
+                    add 1 to BackgroundColour
+                end-if
+            when CommandKeyIsF8
+                perform SaveColourSettings
+        end-evaluate
+    end-perform
+.
+
+LoadColourSettings section.
+    open input ColourSettingsFile
+    read ColourSettingsFile
+        at end
+            move 2 to ForegroundColour
+            move 0 to BackgroundColour
+        not at end
+            move SavedForegroundColour to ForegroundColour
+            move SavedBackgroundColour to BackgroundColour
+    end-read
+    close ColourSettingsFile
+.
+
+SaveColourSettings section.
+    open output ColourSettingsFile
+    move ForegroundColour to SavedForegroundColour
+    move BackgroundColour to SavedBackgroundColour
+    write ColourSettingsRecord
+    close ColourSettingsFile
+.
+
+LoadEventDetails section.
+    open input EventDetailsFile
+    read EventDetailsFile
+        at end
+            move "BarnCamp" to EventName of EventDetails
+            move spaces to EventSite of EventDetails
+            move zeroes to EventStartDate of EventDetails
+            move zeroes to EventEndDate of EventDetails
+        not at end
+            move EventDetailsRecord to EventDetails
+    end-read
+    close EventDetailsFile
+.
+
+SaveEventDetails section.
+    open output EventDetailsFile
+    move EventDetails to EventDetailsRecord
+    write EventDetailsRecord
+    close EventDetailsFile
+.
+
+EditEventDetails section.
+    perform until CommandKeyIsF1
+        accept EventDetailsScreen from crt end-accept
+        evaluate true
+            when CommandKeyIsF5
+                accept EventStartDate of EventDetails from date yyyymmdd
+            when CommandKeyIsF6
+                accept EventEndDate of EventDetails from date yyyymmdd
+            when CommandKeyIsF8
+                perform SaveEventDetails
+        end-evaluate
+    end-perform
+.
+
 ListAttendees section.
     sort Attendee
         on descending key Name of Attendee
@@ -325,6 +687,8 @@ ListAttendees section.
                 add RecordsPerPage to PageOffset
             when CommandKeyIsPgUp also PageOffset is greater than or equal to RecordsPerPage
                 subtract RecordsPerPage from PageOffset
+            when CommandKeyIsF5 also true
+                perform BulkMarkArrived
         end-evaluate
     end-perform
 
@@ -334,16 +698,48 @@ ListAttendees section.
     end-if
 .
 
+BulkMarkArrived section.
+    display spaces
+    display "Mark a whole group as arrived - enter the row range shown on the list:"
+    move zero to BulkMarkFromRow
+    move zero to BulkMarkToRow
+    accept BulkMarkFromRow at line 24 column 20
+    accept BulkMarkToRow at line 24 column 30
+
+    if BulkMarkFromRow is less than 1
+        or BulkMarkToRow is greater than NumberOfAttendees
+        or BulkMarkFromRow is greater than BulkMarkToRow
+        display "Invalid row range - nothing marked"
+        exit section
+    end-if
+
+    perform CreateTimeStampedBackupFile
+    open i-o AttendeesFile with lock
+    perform varying CurrentRow from BulkMarkFromRow by 1
+        until CurrentRow is greater than BulkMarkToRow
+        set AttendeeArrived of Attendee(CurrentRow) to true
+        rewrite AttendeeRecord from Attendee(CurrentRow)
+            invalid key
+                display "Error marking row " CurrentRow " as arrived - status is " AttendeeStatus
+        end-rewrite
+    end-perform
+    close AttendeesFile
+
+    display "Marked rows " BulkMarkFromRow " to " BulkMarkToRow " as arrived"
+.
+
 SearchAttendees section.
     initialize CurrentAttendee
     perform until CommandKeyIsF1 or CommandKeyIsF2 or CommandKeyIsF5
-        or CommandKeyIsF6 or CommandKeyIsF7
+        or CommandKeyIsF6 or CommandKeyIsF7 or CommandKeyIsEnter
         accept SearchScreen from crt end-accept
         evaluate true
             when CommandKeyIsF2 perform ListAttendees
             when CommandKeyIsF5 perform SearchByAuthCode
             when CommandKeyIsF6 perform SearchByName
             when CommandKeyIsF7 perform SearchByEmail
+            when CommandKeyIsF8 perform SearchByArrivalDay
+            when CommandKeyIsF9 perform SearchByPaymentStatus
         end-evaluate
     end-perform
 
@@ -406,27 +802,114 @@ SetupHomeScreenStats section.
 
 AddAttendee section.
     initialize CurrentAttendee
-    call "createAuthCode" using by reference AuthCode of CurrentAttendee
+    perform SelectAuthCodeStyle
+    if AuthCodeStyleIsPronounceable
+        move createPronounceableAuthCode() to AuthCode of CurrentAttendee
+    else
+        move createAuthCode() to AuthCode of CurrentAttendee
+    end-if
     move DayOfTheWeek(CurrentDayOfWeek) to ArrivalDay of CurrentAttendee
     set AttendeeArrived of CurrentAttendee to true
     set AttendeeNotPaid of CurrentAttendee to true
-    move DefaultAmountToPay to AmountToPay of CurrentAttendee
+    perform SelectTicketTypeForNewAttendee
     set AddAttendeeFlagOn to true
     set RecordFound to true
+
+    move space to WaitingListResponse
+    if NumberOfAttendees is greater than or equal to WaitingListWarningThreshold
+        perform WarnApproachingCapacity
+    end-if
+
     perform EditAttendee
 .
 
+SelectAuthCodeStyle section.
+    display spaces
+    display "AuthCode style - (H)ex, (P)ronounceable for verbal hand-out:"
+    move "H" to AuthCodeStyle
+    accept AuthCodeStyle at line 24 column 61
+.
+
+SelectTicketTypeForNewAttendee section.
+    display spaces
+    display "Ticket type - (A)dult, (C)hild, co(N)cession, (V)olunteer:"
+    move "A" to TicketType of CurrentAttendee
+    accept TicketType of CurrentAttendee at line 24 column 61
+    perform SetAmountToPayForTicketType
+.
+
+SetAmountToPayForTicketType section.
+    evaluate true
+        when TicketTypeIsChild of CurrentAttendee
+            move ChildTicketPrice to AmountToPay of CurrentAttendee
+        when TicketTypeIsConcession of CurrentAttendee
+            move ConcessionTicketPrice to AmountToPay of CurrentAttendee
+        when TicketTypeIsVolunteer of CurrentAttendee
+            move VolunteerTicketPrice to AmountToPay of CurrentAttendee
+        when other
+            set TicketTypeIsAdult of CurrentAttendee to true
+            move AdultTicketPrice to AmountToPay of CurrentAttendee
+    end-evaluate
+.
+
+WarnApproachingCapacity section.
+    display spaces
+    display "WARNING: " NumberOfAttendees " of " AttendeesTableCapacity
+        " places on AttendeesTable are now taken"
+    display "Route this new sign-up straight to the waiting list instead? (Y/N)"
+    accept WaitingListResponse at line 24 column 70
+.
+
+AddAttendeeToWaitingList section.
+    open extend WaitingListFile
+    move CurrentAttendee to WaitingListRecord
+    write WaitingListRecord
+    close WaitingListFile
+    display "Sign-up for " AttendeeName of CurrentAttendee
+        " with AuthCode " AuthCode of CurrentAttendee
+        " added to the waiting list in " WaitingListFileName
+    set AddAttendeeFlagOn to false
+    set RecordFound to false
+.
+
+WarnOnPossibleDuplicate section.
+    move space to DuplicateWarningResponse
+    set DuplicateFound to false
+    perform varying DuplicateCheckRow from 1 by 1
+        until DuplicateCheckRow is greater than NumberOfAttendees
+            if upper-case(function trim(Name of Attendee(DuplicateCheckRow)))
+                    equal to upper-case(function trim(AttendeeName of CurrentAttendee))
+                or upper-case(function trim(Email of Attendee(DuplicateCheckRow)))
+                    equal to upper-case(function trim(Email of CurrentAttendee))
+                set DuplicateFound to true
+                display spaces
+                display "WARNING: possible duplicate of " Name of Attendee(DuplicateCheckRow)
+                    " (AuthCode " AuthCode of Attendee(DuplicateCheckRow) ")"
+                display "Save this new sign-up anyway? (Y/N)"
+                accept DuplicateWarningResponse at line 24 column 70
+                move NumberOfAttendees to DuplicateCheckRow
+            end-if
+        end-perform
+.
+
 EditAttendee section.
     if not RecordFound then
         exit section
     end-if
 
+    move CurrentAttendee to AttendeeBeforeEdit
+    perform FormatKidsAgesForDisplay
+
     perform until CommandKeyIsF1 or CommandKeyIsF8
+        perform ComputeBalance
         accept EditAttendeeScreen from crt end-accept
         evaluate true
             when CommandKeyIsF8
+                perform ParseKidsAgesFromEntry
                 perform SaveAttendee
                 perform ViewAttendee
+            when CommandKeyIsF10
+                perform RecordPayment
             when CommandKeyIsF7
                 evaluate true
                     when AttendeePaid of CurrentAttendee set AttendeeNotPaid of CurrentAttendee to true
@@ -442,25 +925,196 @@ EditAttendee section.
             when CommandKeyIsF6
                 evaluate true
                     when AttendeeComing of CurrentAttendee set AttendeeArrived of CurrentAttendee to true
-                    when AttendeeArrived of CurrentAttendee set AttendeeCancelled of CurrentAttendee to true
+                    when AttendeeArrived of CurrentAttendee
+                        set AttendeeCancelled of CurrentAttendee to true
+                        perform CaptureCancellationDetails
                     when AttendeeCancelled of CurrentAttendee set AttendeeComing of CurrentAttendee to true
                 end-evaluate
+            when CommandKeyIsF2
+                evaluate true
+                    when WaiverIsSigned of CurrentAttendee
+                        set WaiverNotSigned of CurrentAttendee to true
+                        move zeroes to WaiverDate of CurrentAttendee
+                    when WaiverNotSigned of CurrentAttendee
+                        set WaiverIsSigned of CurrentAttendee to true
+                        accept WaiverDate of CurrentAttendee from date yyyymmdd
+                end-evaluate
+            when CommandKeyIsF9
+                evaluate true
+                    when DepartureDay of CurrentAttendee equal to spaces
+                        set DepartureDayIsWednesday of CurrentAttendee to true
+                    when DepartureDayIsWednesday of CurrentAttendee
+                        set DepartureDayIsThursday of CurrentAttendee to true
+                    when DepartureDayIsThursday of CurrentAttendee
+                        set DepartureDayIsFriday of CurrentAttendee to true
+                    when DepartureDayIsFriday of CurrentAttendee
+                        set DepartureDayIsSaturday of CurrentAttendee to true
+                    when DepartureDayIsSaturday of CurrentAttendee
+                        set DepartureDayIsSunday of CurrentAttendee to true
+                    when DepartureDayIsSunday of CurrentAttendee
+                        set DepartureDayIsMonday of CurrentAttendee to true
+                    when DepartureDayIsMonday of CurrentAttendee
+                        move spaces to DepartureDay of CurrentAttendee
+                end-evaluate
+            when CommandKeyIsF11
+                evaluate true
+                    when TicketTypeIsAdult of CurrentAttendee set TicketTypeIsChild of CurrentAttendee to true
+                    when TicketTypeIsChild of CurrentAttendee set TicketTypeIsConcession of CurrentAttendee to true
+                    when TicketTypeIsConcession of CurrentAttendee set TicketTypeIsVolunteer of CurrentAttendee to true
+                    when TicketTypeIsVolunteer of CurrentAttendee set TicketTypeIsAdult of CurrentAttendee to true
+                end-evaluate
+                perform SetAmountToPayForTicketType
+            when CommandKeyIsF12
+                evaluate true
+                    when AttendeeRoleIsCamper of CurrentAttendee set AttendeeRoleIsVolunteer of CurrentAttendee to true
+                    when AttendeeRoleIsVolunteer of CurrentAttendee set AttendeeRoleIsLeader of CurrentAttendee to true
+                    when AttendeeRoleIsLeader of CurrentAttendee set AttendeeRoleIsCamper of CurrentAttendee to true
+                end-evaluate
         end-evaluate
     end-perform
 .
 
+CaptureCancellationDetails section.
+    display spaces
+    display "Reason for cancellation:"
+    accept CancellationReason of CurrentAttendee at line 24 column 26
+    accept CancelledDate of CurrentAttendee from date yyyymmdd
+.
+
+ComputeBalance section.
+    compute Balance = AmountToPay of CurrentAttendee - AmountPaid of CurrentAttendee
+.
+
+FormatKidsAgesForDisplay section.
+    move spaces to KidsAgesEntry
+    if NumberOfKids of CurrentAttendee is greater than zero
+        perform varying KidAgeIndex of CurrentAttendee from 1 by 1
+                until KidAgeIndex of CurrentAttendee is greater than NumberOfKids of CurrentAttendee
+                    or KidAgeIndex of CurrentAttendee is greater than 9
+            if KidAgeIndex of CurrentAttendee is equal to 1
+                move KidAge of CurrentAttendee(KidAgeIndex of CurrentAttendee) to KidsAgesEntry
+            else
+                string
+                    function trim(KidsAgesEntry) delimited by size
+                    "," delimited by size
+                    KidAge of CurrentAttendee(KidAgeIndex of CurrentAttendee) delimited by size
+                    into KidsAgesEntry
+                end-string
+            end-if
+        end-perform
+    end-if
+.
+
+ParseKidsAgesFromEntry section.
+    move zeroes to KidsAges of CurrentAttendee
+    if function trim(KidsAgesEntry) not equal to spaces
+        unstring KidsAgesEntry
+            delimited by ","
+            into
+            KidAge of CurrentAttendee(1), KidAge of CurrentAttendee(2),
+            KidAge of CurrentAttendee(3), KidAge of CurrentAttendee(4),
+            KidAge of CurrentAttendee(5), KidAge of CurrentAttendee(6),
+            KidAge of CurrentAttendee(7), KidAge of CurrentAttendee(8),
+            KidAge of CurrentAttendee(9)
+        end-unstring
+    end-if
+.
+
+RecordPayment section.
+    if NumberOfInstalments of CurrentAttendee is greater than or equal to 5
+        display spaces
+        display "No instalment slots left for this AuthCode - see the office"
+        exit section
+    end-if
+
+    display spaces
+    display "Amount paid in:"
+    move zero to InstalmentAmountEntry
+    accept InstalmentAmountEntry at line 24 column 17
+
+    add 1 to NumberOfInstalments of CurrentAttendee
+    set InstalmentIndex of CurrentAttendee to NumberOfInstalments of CurrentAttendee
+    move InstalmentAmountEntry to InstalmentAmount of CurrentAttendee(InstalmentIndex of CurrentAttendee)
+    accept InstalmentDate of CurrentAttendee(InstalmentIndex of CurrentAttendee) from date yyyymmdd
+
+    add InstalmentAmountEntry to AmountPaid of CurrentAttendee
+    if AmountPaid of CurrentAttendee is greater than or equal to AmountToPay of CurrentAttendee
+        set AttendeePaid of CurrentAttendee to true
+    end-if
+
+    perform ComputeBalance
+.
+
+PrintReceipt section.
+    open output ReceiptFile
+    move "BarnCamp Attendee Receipt" to ReceiptLine
+    write ReceiptLine
+    move all "=" to ReceiptLine
+    write ReceiptLine
+    move spaces to ReceiptLine
+    write ReceiptLine
+    string "AuthCode:  " AuthCode of CurrentAttendee
+        delimited by size into ReceiptLine
+    write ReceiptLine
+    string "Name:      " AttendeeName of CurrentAttendee
+        delimited by size into ReceiptLine
+    write ReceiptLine
+    string "Arrival:   " ArrivalDay of CurrentAttendee
+        delimited by size into ReceiptLine
+    write ReceiptLine
+    string "Departure: " DepartureDay of CurrentAttendee
+        delimited by size into ReceiptLine
+    write ReceiptLine
+    move spaces to ReceiptLine
+    write ReceiptLine
+    string "Amount due:   " AmountToPay of CurrentAttendee
+        delimited by size into ReceiptLine
+    write ReceiptLine
+    string "Amount paid:  " AmountPaid of CurrentAttendee
+        delimited by size into ReceiptLine
+    write ReceiptLine
+    string "Balance:      " Balance
+        delimited by size into ReceiptLine
+    write ReceiptLine
+    close ReceiptFile
+    display spaces
+    display "Receipt for " AuthCode of CurrentAttendee " written to " ReceiptFileName
+.
+
 ViewAttendee section.
+    perform FormatKidsAgesForDisplay
     perform until CommandKeyIsF1
+        perform ComputeBalance
         accept ViewAttendeeScreen end-accept
         evaluate true
             when CommandKeyIsF4 perform EditAttendee
+            when CommandKeyIsF7 perform PrintReceipt
         end-evaluate
     end-perform
 .
 
 SaveAttendee section.
+    if AddAttendeeFlagOn and RouteNewSignUpToWaitingList
+        perform AddAttendeeToWaitingList
+        exit section
+    end-if
+
+    if AddAttendeeFlagOn and NumberOfAttendees is greater than or equal to AttendeesTableCapacity
+        display spaces
+        display "AttendeesTable is full at " AttendeesTableCapacity " - cannot add another record"
+        perform AddAttendeeToWaitingList
+        exit section
+    end-if
+
+    if AddAttendeeFlagOn then
+        perform WarnOnPossibleDuplicate
+        if DuplicateFound and not ProceedDespiteDuplicate then
+            exit section
+        end-if
+    end-if
+
     perform CreateTimeStampedBackupFile
-    open i-o AttendeesFile
+    open i-o AttendeesFile with lock
     evaluate true
         when AddAttendeeFlagOn
             add 1 to CurrentAttendeeNumber
@@ -486,6 +1140,97 @@ SaveAttendee section.
                 end-rewrite
     end-evaluate
     close AttendeesFile
+
+    if not AddAttendeeFlagOn then
+        perform LogEditHistory
+    end-if
+.
+
+LogEditHistory section.
+    accept EditHistoryTimestamp from date yyyymmdd
+    open extend EditHistoryFile
+
+    if AttendeeName of AttendeeBeforeEdit not equal to AttendeeName of CurrentAttendee
+        string AuthCode of CurrentAttendee " " EditHistoryTimestamp
+            " Name: '" function trim(AttendeeName of AttendeeBeforeEdit) "'"
+            " -> '" function trim(AttendeeName of CurrentAttendee) "'"
+            delimited by size into EditHistoryLine
+        write EditHistoryLine
+    end-if
+
+    if Email of AttendeeBeforeEdit not equal to Email of CurrentAttendee
+        string AuthCode of CurrentAttendee " " EditHistoryTimestamp
+            " Email: '" function trim(Email of AttendeeBeforeEdit) "'"
+            " -> '" function trim(Email of CurrentAttendee) "'"
+            delimited by size into EditHistoryLine
+        write EditHistoryLine
+    end-if
+
+    if ArrivalDay of AttendeeBeforeEdit not equal to ArrivalDay of CurrentAttendee
+        string AuthCode of CurrentAttendee " " EditHistoryTimestamp
+            " Arrival: '" ArrivalDay of AttendeeBeforeEdit "'"
+            " -> '" ArrivalDay of CurrentAttendee "'"
+            delimited by size into EditHistoryLine
+        write EditHistoryLine
+    end-if
+
+    if DepartureDay of AttendeeBeforeEdit not equal to DepartureDay of CurrentAttendee
+        string AuthCode of CurrentAttendee " " EditHistoryTimestamp
+            " Departure: '" DepartureDay of AttendeeBeforeEdit "'"
+            " -> '" DepartureDay of CurrentAttendee "'"
+            delimited by size into EditHistoryLine
+        write EditHistoryLine
+    end-if
+
+    if AttendanceStatus of AttendeeBeforeEdit not equal to AttendanceStatus of CurrentAttendee
+        string AuthCode of CurrentAttendee " " EditHistoryTimestamp
+            " Status: '" AttendanceStatus of AttendeeBeforeEdit "'"
+            " -> '" AttendanceStatus of CurrentAttendee "'"
+            delimited by size into EditHistoryLine
+        write EditHistoryLine
+    end-if
+
+    if PaymentStatus of AttendeeBeforeEdit not equal to PaymentStatus of CurrentAttendee
+        string AuthCode of CurrentAttendee " " EditHistoryTimestamp
+            " Paid?: '" PaymentStatus of AttendeeBeforeEdit "'"
+            " -> '" PaymentStatus of CurrentAttendee "'"
+            delimited by size into EditHistoryLine
+        write EditHistoryLine
+    end-if
+
+    if AmountToPay of AttendeeBeforeEdit not equal to AmountToPay of CurrentAttendee
+        string AuthCode of CurrentAttendee " " EditHistoryTimestamp
+            " AmountToPay: " AmountToPay of AttendeeBeforeEdit
+            " -> " AmountToPay of CurrentAttendee
+            delimited by size into EditHistoryLine
+        write EditHistoryLine
+    end-if
+
+    if AmountPaid of AttendeeBeforeEdit not equal to AmountPaid of CurrentAttendee
+        string AuthCode of CurrentAttendee " " EditHistoryTimestamp
+            " AmountPaid: " AmountPaid of AttendeeBeforeEdit
+            " -> " AmountPaid of CurrentAttendee
+            delimited by size into EditHistoryLine
+        write EditHistoryLine
+    end-if
+
+    if TicketType of AttendeeBeforeEdit not equal to TicketType of CurrentAttendee
+        string AuthCode of CurrentAttendee " " EditHistoryTimestamp
+            " Ticket: '" TicketType of AttendeeBeforeEdit "'"
+            " -> '" TicketType of CurrentAttendee "'"
+            delimited by size into EditHistoryLine
+        write EditHistoryLine
+    end-if
+
+    if CancellationReason of AttendeeBeforeEdit not equal to CancellationReason of CurrentAttendee
+        string AuthCode of CurrentAttendee " " EditHistoryTimestamp
+            " Cancelled: '" function trim(CancellationReason of AttendeeBeforeEdit) "'"
+            " -> '" function trim(CancellationReason of CurrentAttendee) "'"
+            delimited by size into EditHistoryLine
+        write EditHistoryLine
+    end-if
+
+    close EditHistoryFile
 .
 
 SearchByAuthCode section.
@@ -538,6 +1283,99 @@ SearchByEmail section.
     end-if
 .
 
+SearchByArrivalDay section.
+    set RecordFound to false
+    perform until CommandKeyIsF1 or CommandKeyIsEnter
+        display ListScreen
+        move 3 to CurrentRow
+        perform varying CurrentAttendeeNumber from 1 by 1
+            until CurrentAttendeeNumber greater than NumberOfAttendees
+                or CurrentRow greater than 22
+            if ArrivalDay of Attendee(CurrentAttendeeNumber) equal to ArrivalDayToSearchFor
+                display CurrentAttendeeNumber
+                    at line CurrentRow
+                    foreground-color ForegroundColour
+                end-display
+                display Name of Attendee(CurrentAttendeeNumber)
+                    at line CurrentRow
+                    column 6
+                    foreground-color ForegroundColour
+                end-display
+                display Email of Attendee(CurrentAttendeeNumber)
+                    at line CurrentRow
+                    column 31
+                    foreground-color ForegroundColour
+                end-display
+                display AuthCode of Attendee(CurrentAttendeeNumber)
+                    at line CurrentRow
+                    column 71
+                    foreground-color ForegroundColour
+                end-display
+                display AttendanceStatus of Attendee(CurrentAttendeeNumber)
+                    at line CurrentRow
+                    column 80
+                    foreground-color ForegroundColour
+                end-display
+                add 1 to CurrentRow
+            end-if
+        end-perform
+        accept RecordSelected at line 24 column 78 foreground-color ForegroundColour
+    end-perform
+
+    if CommandKeyIsEnter and RecordSelected greater than zero then
+        move Attendee(RecordSelected) to CurrentAttendee
+        move RecordSelected to CurrentAttendeeNumber
+        set RecordFound to true
+    end-if
+.
+
+SearchByPaymentStatus section.
+    set RecordFound to false
+    perform until CommandKeyIsF1 or CommandKeyIsEnter
+        display ListScreen
+        move 3 to CurrentRow
+        perform varying CurrentAttendeeNumber from 1 by 1
+            until CurrentAttendeeNumber greater than NumberOfAttendees
+                or CurrentRow greater than 22
+            if upper-case(PaymentStatus of Attendee(CurrentAttendeeNumber))
+                    equal to upper-case(PaymentStatusToSearchFor)
+                display CurrentAttendeeNumber
+                    at line CurrentRow
+                    foreground-color ForegroundColour
+                end-display
+                display Name of Attendee(CurrentAttendeeNumber)
+                    at line CurrentRow
+                    column 6
+                    foreground-color ForegroundColour
+                end-display
+                display Email of Attendee(CurrentAttendeeNumber)
+                    at line CurrentRow
+                    column 31
+                    foreground-color ForegroundColour
+                end-display
+                display AuthCode of Attendee(CurrentAttendeeNumber)
+                    at line CurrentRow
+                    column 71
+                    foreground-color ForegroundColour
+                end-display
+                display AttendanceStatus of Attendee(CurrentAttendeeNumber)
+                    at line CurrentRow
+                    column 80
+                    foreground-color ForegroundColour
+                end-display
+                add 1 to CurrentRow
+            end-if
+        end-perform
+        accept RecordSelected at line 24 column 78 foreground-color ForegroundColour
+    end-perform
+
+    if CommandKeyIsEnter and RecordSelected greater than zero then
+        move Attendee(RecordSelected) to CurrentAttendee
+        move RecordSelected to CurrentAttendeeNumber
+        set RecordFound to true
+    end-if
+.
+
 EnableExtendedKeyInput section.
     set environment 'COB_SCREEN_EXCEPTIONS' to 'Y'
     set environment 'COB_SCREEN_ESC' to 'Y'
@@ -545,9 +1383,17 @@ EnableExtendedKeyInput section.
 
 SetupAttendeesDataFileName section.
     accept CommandLineArgumentCount from argument-number
-    if CommandLineArgumentCount equal to 1 then
+    if CommandLineArgumentCount equal to 1 or CommandLineArgumentCount equal to 3 then
         accept AttendeesFileName from argument-value
     end-if
+
+    if CommandLineArgumentCount equal to 3 then
+        accept CheckInOption from argument-value
+        if CheckInOption equal to "--checkin" then
+            accept AuthCodeToCheckIn from argument-value
+            set CheckInModeOn to true
+        end-if
+    end-if
 .
 
 CreateTimeStampedBackupFile section.
